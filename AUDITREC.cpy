@@ -0,0 +1,17 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO ARQUIVO DE AUDITORIA (AUDIT-LOG) GRAVADO
+      *            POR PROGCOB11 A CADA TENTATIVA DE ACESSO, INCLUINDO
+      *            AS REJEITADAS COM NAO AUTORIZADO, PARA PERMITIR A
+      *            CONFERENCIA DO HISTORICO DE ACESSOS DO SISTEMA.
+      * DATA = 09/08/2026
+      *********************************
+       01  AUDIT-REGISTRO.
+           05 AUDIT-USUARIO        PIC X(20).
+           05 AUDIT-DATA.
+               10 AUDIT-ANO        PIC 9(04).
+               10 AUDIT-MES        PIC 9(02).
+               10 AUDIT-DIA        PIC 9(02).
+           05 AUDIT-NIVEL          PIC 9(02).
+           05 AUDIT-RESULTADO      PIC X(15).
