@@ -0,0 +1,14 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DA SITUACAO FINANCEIRA (BILLING-STATUS),
+      *            CHAVEADO POR BILL-MATRICULA, USADO POR PROGCOB11
+      *            PARA IMPEDIR A LIBERACAO DE BOLETIM/HISTORICO DE
+      *            ALUNOS COM PENDENCIA FINANCEIRA EM ABERTO.
+      * DATA = 09/08/2026
+      *********************************
+       01  BILL-REGISTRO.
+           05 BILL-MATRICULA       PIC 9(07).
+           05 BILL-HOLD-SW         PIC X(01).
+               88 BILL-EM-ATRASO       VALUE 'S'.
+               88 BILL-EM-DIA          VALUE 'N'.
