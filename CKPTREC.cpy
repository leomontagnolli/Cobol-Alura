@@ -0,0 +1,12 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO ARQUIVO DE CHECKPOINT (CHECKPOINT-FILE)
+      *            GRAVADO POR PROGCOB02 A CADA REGISTRO CARREGADO,
+      *            PARA QUE UM RESTART DO JOB NOTURNO RETOME A PARTIR
+      *            DO ULTIMO REGISTRO PROCESSADO COM SUCESSO EM VEZ DE
+      *            RECARREGAR A TURMA INTEIRA DESDE O REGISTRO UM.
+      * DATA = 09/08/2026
+      *********************************
+       01  CKPT-REGISTRO.
+           05 CKPT-QTDE-PROCESSADOS  PIC 9(05).
