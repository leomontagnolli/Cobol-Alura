@@ -0,0 +1,14 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO ARQUIVO MESTRE DE TURMAS/SECOES
+      *            (CLASS-MASTER), CHAVEADO POR CLASS-CODIGO (O MESMO
+      *            CODIGO GRAVADO EM :PREFIXO:-TURMA NO REGISTRO DE
+      *            ALUNO), USADO POR PROGCOB02 PARA VALIDAR A TURMA NA
+      *            INTOMADA E POR PROGCOB09 PARA IDENTIFICAR A SECAO
+      *            NO RELATORIO DE CLASSIFICACAO.
+      * DATA = 09/08/2026
+      *********************************
+       01  CLASS-REGISTRO.
+           05 CLASS-CODIGO         PIC X(06).
+           05 CLASS-DESCRICAO      PIC X(20).
