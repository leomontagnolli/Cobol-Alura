@@ -0,0 +1,14 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = TAMANHO ESPERADO DA TURMA, INFORMADO PELA
+      *            SECRETARIA E LIDO DE UM REGISTRO UNICO EM
+      *            CLASS-PARAMETERS, PARA QUE A CONFERENCIA DA
+      *            CARGA EM PROGCOB02 NAO DEPENDA DE OPERADOR NO
+      *            CONSOLE DURANTE O JOB NOTURNO.
+      *            USAR COPY CLSPARM REPLACING ==:PREFIXO:== BY ==xxx==
+      *            PARA GERAR O GRUPO COM O PREFIXO DESEJADO.
+      * DATA = 09/08/2026
+      *********************************
+       01  :PREFIXO:-REGISTRO.
+           05 :PREFIXO:-TAMANHO-ESPERADO PIC 9(05).
