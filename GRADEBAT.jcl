@@ -0,0 +1,167 @@
+//GRADEBAT JOB (ACCT),'NIGHTLY GRADING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* AREA DE COMENTARIOS -- REMARKS
+//* AUTHOR  = LEONARDO LEOMONTAGNOLLI
+//* OBJETIVO = ENCADEAR A INTOMADA (PROGCOB02), O CALCULO DE
+//*            MEDIAS (PROGCOB06) E A CLASSIFICACAO (PROGCOB09)
+//*            EM UM UNICO JOB NOTURNO, EM VEZ DE RODAR OS TRES
+//*            PROGRAMAS MANUALMENTE TODO DIA.
+//* DATA    = 09/08/2026
+//*********************************************************
+//* MODIFICATION HISTORY
+//* DATA       AUTOR   DESCRICAO
+//* 09/08/2026 LL      Job criado.
+//* 09/08/2026 LL      Acrescentado o DD do arquivo de checkpoint do
+//*                    STEP010; um restart do job agora retoma a
+//*                    intomada a partir do ultimo registro
+//*                    processado com sucesso em vez de recarregar a
+//*                    turma inteira desde o registro um.
+//* 09/08/2026 LL      Acrescentado o STEP040 (PROGCOB08), que
+//*                    reprocessa o boletim de aprovacao/reprovacao
+//*                    de toda a turma a partir do arquivo de
+//*                    transacoes de notas, sem operador no console.
+//* 09/08/2026 LL      Acrescentado o DD do CLASSMST (CLASS-MASTER) no
+//*                    STEP010 e no STEP030, aberto sem condicao por
+//*                    PROGCOB02 e PROGCOB09; faltava e os dois steps
+//*                    nao tinham como abrir o arquivo mestre de
+//*                    turmas. Corrigido tambem o DCB do GRADEHST
+//*                    (LRECL=46) e do RECOVERY (LRECL=27), que nao
+//*                    batiam com o tamanho real dos registros dos
+//*                    copybooks GRADEHST e RECOVREC. Os DD de SYSIN
+//*                    do STEP020/STEP030 foram substituidos pelos
+//*                    arquivos de transacao em lote GRADEBT6 e
+//*                    GRADEBT9 (PROGCOB06 e PROGCOB09 leem tudo via
+//*                    ACCEPT FROM CONSOLE e nunca liam o SYSIN,
+//*                    deixando o job preso esperando o operador).
+//*                    Acrescentado tambem o GRDEXPRT do STEP030, que
+//*                    o modo lote de PROGCOB09 abre sem perguntar.
+//* 09/08/2026 LL      CLSPARM, GRADEBT6, GRDPARM, GRADEBT9 e GRADETXN
+//*                    sao todos arquivos que os proprios programas
+//*                    tratam como ausentes em alguma noite (parametro
+//*                    default, modo interativo no console). Como
+//*                    DISP=SHR exige que o dataset ja esteja
+//*                    catalogado, uma noite em que um deles realmente
+//*                    nao existisse derrubava o step na alocacao,
+//*                    antes do programa rodar, e o codigo de
+//*                    ausencia nunca era alcancado. Acrescentado um
+//*                    step IDCAMS LISTCAT antes de cada um para
+//*                    testar a existencia do dataset, e o DD
+//*                    correspondente agora vira DUMMY quando o
+//*                    LISTCAT nao encontra o dataset (SELECT OPTIONAL
+//*                    nos programas COBOL, que ja tratavam FILE
+//*                    STATUS NOT = '00' como ausencia).
+//*********************************************************
+//*
+//CKCLSPM  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('SCHOOL.CLASS.PARMS')
+/*
+//*
+//STEP010  EXEC PGM=PROGCOB02
+//STEPLIB  DD DSN=SCHOOL.COBOL.LOADLIB,DISP=SHR
+//STUDINT  DD DSN=SCHOOL.STUDENT.INTAKE,DISP=SHR
+//STUDMSTR DD DSN=SCHOOL.STUDENT.MASTER,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=41)
+//STUDCKPT DD DSN=SCHOOL.STUDENT.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=5)
+//CLASSMST DD DSN=SCHOOL.CLASS.MASTER,DISP=SHR
+// IF (CKCLSPM.RC = 0) THEN
+//CLSPARM  DD DSN=SCHOOL.CLASS.PARMS,DISP=SHR
+// ELSE
+//CLSPARM  DD DUMMY
+// ENDIF
+//SYSOUT   DD SYSOUT=*
+//*
+//* CALCULO DE MEDIAS -- SO RODA SE A INTOMADA TERMINAR OK
+//*
+//CKGB6    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('SCHOOL.GRADE.BATCH6')
+/*
+//*
+//STEP020  EXEC PGM=PROGCOB06,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=SCHOOL.COBOL.LOADLIB,DISP=SHR
+//GRADEHST DD DSN=SCHOOL.GRADE.HISTORY,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=46)
+// IF (CKGB6.RC = 0) THEN
+//GRADEBT6 DD DSN=SCHOOL.GRADE.BATCH6,DISP=SHR
+// ELSE
+//GRADEBT6 DD DUMMY
+// ENDIF
+//SYSOUT   DD SYSOUT=*
+//*
+//* CLASSIFICACAO E ROSTER DE RECUPERACAO -- SO RODA SE O
+//* CALCULO DE MEDIAS TERMINAR OK
+//*
+//CKGDPM   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('SCHOOL.GRADE.PARMS')
+/*
+//*
+//CKGB9    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('SCHOOL.GRADE.BATCH9')
+/*
+//*
+//STEP030  EXEC PGM=PROGCOB09,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=SCHOOL.COBOL.LOADLIB,DISP=SHR
+//RECOVERY DD DSN=SCHOOL.RECOVERY.ROSTER,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=27)
+// IF (CKGDPM.RC = 0) THEN
+//GRDPARM  DD DSN=SCHOOL.GRADE.PARMS,DISP=SHR
+// ELSE
+//GRDPARM  DD DUMMY
+// ENDIF
+//CLASSMST DD DSN=SCHOOL.CLASS.MASTER,DISP=SHR
+// IF (CKGB9.RC = 0) THEN
+//GRADEBT9 DD DSN=SCHOOL.GRADE.BATCH9,DISP=SHR
+// ELSE
+//GRADEBT9 DD DUMMY
+// ENDIF
+//GRDEXPRT DD DSN=SCHOOL.GRADE.EXPORT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//* BOLETIM DE APROVACAO/REPROVACAO DA TURMA -- SO RODA SE A
+//* CLASSIFICACAO TERMINAR OK. O GRADETXN PRESENTE FAZ O PROGCOB08
+//* ENTRAR SOZINHO NO MODO RELATORIO, SEM PERGUNTAR NADA NO CONSOLE.
+//*
+//CKGTXN   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('SCHOOL.GRADE.TXN')
+/*
+//*
+//STEP040  EXEC PGM=PROGCOB08,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=SCHOOL.COBOL.LOADLIB,DISP=SHR
+// IF (CKGTXN.RC = 0) THEN
+//GRADETXN DD DSN=SCHOOL.GRADE.TXN,DISP=SHR
+// ELSE
+//GRADETXN DD DUMMY
+// ENDIF
+//CLSROSTR DD DSN=SCHOOL.CLASS.ROSTER,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+// IF (CKGDPM.RC = 0) THEN
+//GRDPARM  DD DSN=SCHOOL.GRADE.PARMS,DISP=SHR
+// ELSE
+//GRDPARM  DD DUMMY
+// ENDIF
+//SYSOUT   DD SYSOUT=*
+//
