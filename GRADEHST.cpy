@@ -0,0 +1,19 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO HISTORICO DE NOTAS GRAVADO POR PROGCOB06,
+      *            PARA QUE OS RESULTADOS FIQUEM AUDITAVEIS EM VEZ DE
+      *            SO APARECEREM NO CONSOLE. USAR COPY GRADEHST
+      *            REPLACING ==:PREFIXO:== BY ==xxx== PARA GERAR O
+      *            GRUPO COM O PREFIXO DESEJADO.
+      * DATA = 09/08/2026
+      *********************************
+       01  :PREFIXO:-REGISTRO.
+           05 :PREFIXO:-MATRICULA     PIC 9(07).
+           05 :PREFIXO:-DATA.
+               10 :PREFIXO:-ANO       PIC 9(04).
+               10 :PREFIXO:-MES       PIC 9(02).
+               10 :PREFIXO:-DIA       PIC 9(02).
+           05 :PREFIXO:-OPERACAO      PIC X(15).
+           05 :PREFIXO:-RESULTADO     PIC S9(04)V99.
+           05 :PREFIXO:-MATERIA       PIC X(10).
