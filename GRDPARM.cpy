@@ -0,0 +1,15 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = PARAMETROS DE APROVACAO/RECUPERACAO, LIDOS DE UM
+      *            REGISTRO UNICO EM GRADE-PARAMETERS PARA QUE
+      *            PROGCOB08 E PROGCOB09 COMPARTILHEM O MESMO CORTE
+      *            EM VEZ DE CADA UM TER O VALOR EMBUTIDO NO CODIGO.
+      *            USAR COPY GRDPARM REPLACING ==:PREFIXO:== BY ==xxx==
+      *            PARA GERAR O GRUPO COM O PREFIXO DESEJADO.
+      * DATA = 09/08/2026
+      *********************************
+       01  :PREFIXO:-REGISTRO.
+           05 :PREFIXO:-NOTA-APROVACAO   PIC 9(02)V9.
+           05 :PREFIXO:-NOTA-REC-MINIMA  PIC 9(02)V9.
+           05 :PREFIXO:-NOTA-REC-MAXIMA  PIC 9(02)V9.
