@@ -0,0 +1,16 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO ARQUIVO DE BLOQUEIO (LOCK-FILE) USADO
+      *            POR PROGCOB11 PARA CONTAR TENTATIVAS NAO
+      *            AUTORIZADAS POR WRK-USUARIO E BLOQUEAR O ACESSO
+      *            APOS ATINGIR O LIMITE, ATE ALGUEM ZERAR O
+      *            CONTADOR.
+      * DATA = 09/08/2026
+      *********************************
+       01  LOCK-REGISTRO.
+           05 LOCK-USUARIO         PIC X(20).
+           05 LOCK-TENTATIVAS      PIC 9(02).
+           05 LOCK-STATUS          PIC X(01).
+               88 LOCK-ABERTO      VALUE 'A'.
+               88 LOCK-BLOQUEADO   VALUE 'B'.
