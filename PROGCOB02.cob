@@ -5,12 +5,329 @@
       * AUTHOR = LEONARDO LEOMONTAGNOLLI
       * OBJETIVO = Receber e imprimir uma variavel.
       * DATA = 12/07/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Troca o ACCEPT FROM CONSOLE avulso por
+      *                    leitura em lote do arquivo STUDENT-INTAKE,
+      *                    permitindo carregar a turma inteira em uma
+      *                    unica execucao.
+      * 09/08/2026 LL      Registro de intake ampliado para matricula,
+      *                    data de nascimento e turma (copybook
+      *                    STUDREC), gravando o roster carregado em
+      *                    STUDENT-MASTER para os programas de nota.
+      * 09/08/2026 LL      Passa a gravar um checkpoint em
+      *                    CHECKPOINT-FILE a cada registro carregado.
+      *                    Se o job for reiniciado apos um abend, a
+      *                    carga retoma a partir do proximo registro
+      *                    nao processado em vez de recarregar a
+      *                    turma inteira desde o primeiro registro.
+      * 09/08/2026 LL      A turma informada em WRK-TURMA passa a ser
+      *                    conferida contra o arquivo mestre
+      *                    CLASS-MASTER (copybook CLASSREC); turma nao
+      *                    cadastrada gera um aviso mas nao impede a
+      *                    carga do aluno.
+      * 09/08/2026 LL      Cada WRK-NOME recebido passa a ser conferido
+      *                    contra o roster ja carregado nesta mesma
+      *                    execucao (WRK-TABELA-NOMES); um nome repetido
+      *                    gera um aviso de possivel duplicidade, sem
+      *                    impedir a carga do registro.
+      * 09/08/2026 LL      Passa a pedir o tamanho esperado da turma
+      *                    (informado pela secretaria) e, ao final da
+      *                    carga, confere contra o total efetivamente
+      *                    carregado (WRK-QTDE-LIDOS), emitindo um
+      *                    aviso de discrepancia em vez de deixarmos a
+      *                    falta de um aluno so aparecer semanas depois.
+      * 09/08/2026 LL      O tamanho esperado da turma deixa de ser um
+      *                    ACCEPT FROM CONSOLE e passa a vir do arquivo
+      *                    de parametros CLASS-PARAMETERS (copybook
+      *                    CLSPARM); sem o arquivo, a conferencia fica
+      *                    desligada (zero), em vez de travar o job
+      *                    noturno esperando o operador digitar no
+      *                    console.
+      * 09/08/2026 LL      CLASS-PARAMETERS passa a ser OPTIONAL no
+      *                    SELECT (1050-LER-PARAMETROS ja tratava sua
+      *                    ausencia como "nada a conferir" desde a
+      *                    entrada anterior); sem o OPTIONAL, uma noite
+      *                    em que CLSPARM nao estivesse catalogado
+      *                    derrubava o step na alocacao do JCL antes
+      *                    do programa rodar, e o caminho de ausencia
+      *                    nunca era alcancado.
       *********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-INTAKE ASSIGN TO "STUDINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-INTAKE.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CHECKPOINT-FILE ASSIGN TO "STUDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT CLASS-MASTER ASSIGN TO "CLASSMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLASS-CODIGO
+               FILE STATUS IS WRK-FS-CLASSE.
+           SELECT OPTIONAL CLASS-PARAMETERS ASSIGN TO "CLSPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-INTAKE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC REPLACING ==:PREFIXO:== BY ==IN==.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC REPLACING ==:PREFIXO:== BY ==OUT==.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CKPTREC.
+       FD  CLASS-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY CLASSREC.
+       FD  CLASS-PARAMETERS
+           LABEL RECORDS ARE STANDARD.
+       COPY CLSPARM REPLACING ==:PREFIXO:== BY ==CP==.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PICTURE X(20) VALUE SPACES.
+       COPY STUDREC REPLACING ==:PREFIXO:== BY ==WRK==.
+       77 WRK-FS-INTAKE PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER PIC X(02) VALUE '00'.
+       77 WRK-FS-CHECKPOINT PIC X(02) VALUE '00'.
+       77 WRK-FS-CLASSE PIC X(02) VALUE '00'.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE '00'.
+       77 WRK-EOF-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF VALUE 'Y'.
+       77 WRK-QTDE-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTDE-CHECKPOINT PIC 9(05) VALUE ZEROS.
+       77 WRK-CONTADOR-PULAR PIC 9(05) VALUE ZEROS.
+      *---------------------------------------------------------
+      * ROSTER DE NOMES JA CARREGADOS NESTA EXECUCAO, USADO PARA
+      * ACUSAR POSSIVEL DUPLICIDADE ANTES DE GRAVAR UM NOVO REGISTRO
+      *---------------------------------------------------------
+       77 WRK-QTDE-NOMES PIC 9(05) VALUE ZEROS.
+       01  WRK-TABELA-NOMES.
+           05 WRK-NOME-ITEM OCCURS 500 TIMES
+                   INDEXED BY WRK-IDX-NOME.
+               10 WRK-NOME-CARREGADO PIC X(20).
+      *---------------------------------------------------------
+      * TAMANHO ESPERADO DA TURMA, INFORMADO PELA SECRETARIA, PARA
+      * CONFERENCIA CONTRA O TOTAL EFETIVAMENTE CARREGADO
+      *---------------------------------------------------------
+       77 WRK-TAMANHO-ESPERADO PIC 9(05) VALUE ZEROS.
+       77 WRK-DIFERENCA PIC S9(05) VALUE ZEROS.
        PROCEDURE DIVISION.
-            ACCEPT  WRK-NOME FROM CONSOLE.
-            DISPLAY 'Nome ' WRK-NOME.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-ARQUIVO THRU 2000-EXIT
+               UNTIL WRK-EOF.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * ABRE OS ARQUIVOS, RETOMA DE UM CHECKPOINT SE HOUVER UM
+      * PENDENTE E LE O PRIMEIRO REGISTRO NAO PROCESSADO
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           PERFORM 1050-LER-PARAMETROS THRU 1050-EXIT.
+           OPEN INPUT STUDENT-INTAKE.
+           PERFORM 1100-LER-CHECKPOINT THRU 1100-EXIT.
+           OPEN EXTEND STUDENT-MASTER.
+           IF WRK-FS-MASTER = '35'
+               OPEN OUTPUT STUDENT-MASTER
+           END-IF.
+           OPEN INPUT CLASS-MASTER.
+           IF WRK-FS-INTAKE NOT = '00' OR
+              (WRK-FS-MASTER NOT = '00' AND WRK-FS-MASTER NOT = '05')
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - INTAKE '
+                   WRK-FS-INTAKE ' MASTER ' WRK-FS-MASTER
+               MOVE 'Y' TO WRK-EOF-SW
+           ELSE
+               IF WRK-QTDE-CHECKPOINT > ZEROS
+                   DISPLAY 'RETOMANDO APOS O REGISTRO '
+                       WRK-QTDE-CHECKPOINT
+                   PERFORM 1200-PULAR-PROCESSADOS THRU 1200-EXIT
+                       UNTIL WRK-CONTADOR-PULAR >= WRK-QTDE-CHECKPOINT
+                          OR WRK-EOF
+               END-IF
+               PERFORM 3000-LER-INTAKE THRU 3000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LE O TAMANHO ESPERADO DA TURMA EM CLASS-PARAMETERS. SE O
+      * ARQUIVO NAO EXISTIR, A CONFERENCIA FINAL FICA DESLIGADA
+      * (PERMANECE ZERO) EM VEZ DE PARAR O JOB NO CONSOLE.
+      *----------------------------------------------------------
+       1050-LER-PARAMETROS.
+           MOVE ZEROS TO WRK-TAMANHO-ESPERADO.
+           OPEN INPUT CLASS-PARAMETERS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ CLASS-PARAMETERS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-TAMANHO-ESPERADO TO
+                           WRK-TAMANHO-ESPERADO
+               END-READ
+               CLOSE CLASS-PARAMETERS
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LE O CHECKPOINT GRAVADO POR UMA EXECUCAO ANTERIOR. SE O
+      * ARQUIVO NAO EXISTIR, ASSUME QUE NADA FOI PROCESSADO AINDA.
+      *----------------------------------------------------------
+       1100-LER-CHECKPOINT.
+           MOVE ZEROS TO WRK-QTDE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CHECKPOINT = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-QTDE-PROCESSADOS TO
+                           WRK-QTDE-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * DESCARTA OS REGISTROS DE INTAKE JA GRAVADOS EM STUDENT-
+      * MASTER POR UMA EXECUCAO ANTERIOR, SEM REPROCESSA-LOS.
+      *----------------------------------------------------------
+       1200-PULAR-PROCESSADOS.
+           PERFORM 3000-LER-INTAKE THRU 3000-EXIT.
+           IF NOT WRK-EOF
+               ADD 1 TO WRK-QTDE-LIDOS
+               ADD 1 TO WRK-CONTADOR-PULAR
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * TRATA UM REGISTRO DO ROSTER, GRAVA O CHECKPOINT E LE O
+      * PROXIMO
+      *----------------------------------------------------------
+       2000-PROCESSAR-ARQUIVO.
+           MOVE IN-REGISTRO TO WRK-REGISTRO.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           DISPLAY 'Matricula ' WRK-MATRICULA
+               ' Nome ' WRK-NOME ' Turma ' WRK-TURMA.
+           PERFORM 2100-VALIDAR-TURMA THRU 2100-EXIT.
+           PERFORM 2150-VERIFICAR-DUPLICADO THRU 2150-EXIT.
+           MOVE WRK-REGISTRO TO OUT-REGISTRO.
+           WRITE OUT-REGISTRO.
+           PERFORM 4000-GRAVAR-CHECKPOINT THRU 4000-EXIT.
+           PERFORM 3000-LER-INTAKE THRU 3000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CONFERE A TURMA DO ALUNO CONTRA O ARQUIVO MESTRE
+      * CLASS-MASTER. TURMA NAO CADASTRADA GERA APENAS UM AVISO,
+      * SEM IMPEDIR A CARGA DO ALUNO.
+      *----------------------------------------------------------
+       2100-VALIDAR-TURMA.
+           MOVE WRK-TURMA TO CLASS-CODIGO.
+           READ CLASS-MASTER
+               INVALID KEY
+                   DISPLAY 'ATENCAO - TURMA NAO CADASTRADA: '
+                       WRK-TURMA
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CONFERE O NOME CONTRA O ROSTER JA CARREGADO NESTA EXECUCAO E,
+      * NAO SENDO O TABELA CHEIA, GUARDA O NOME PARA AS PROXIMAS
+      * CONFERENCIAS. NOME REPETIDO GERA APENAS UM AVISO.
+      *----------------------------------------------------------
+       2150-VERIFICAR-DUPLICADO.
+           SET WRK-IDX-NOME TO 1.
+           SEARCH WRK-NOME-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-NOME-CARREGADO (WRK-IDX-NOME) = WRK-NOME
+                   DISPLAY 'ATENCAO - POSSIVEL NOME DUPLICADO: '
+                       WRK-NOME
+           END-SEARCH.
+           IF WRK-QTDE-NOMES < 500
+               ADD 1 TO WRK-QTDE-NOMES
+               MOVE WRK-NOME TO WRK-NOME-CARREGADO (WRK-QTDE-NOMES)
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LEITURA SEQUENCIAL DO ARQUIVO DE INTAKE
+      *----------------------------------------------------------
+       3000-LER-INTAKE.
+           READ STUDENT-INTAKE
+               AT END
+                   MOVE 'Y' TO WRK-EOF-SW
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * GRAVA O CHECKPOINT COM A QUANTIDADE DE REGISTROS JA
+      * CARREGADOS COM SUCESSO NESTA E EM EXECUCOES ANTERIORES
+      *----------------------------------------------------------
+       4000-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-QTDE-LIDOS TO CKPT-QTDE-PROCESSADOS.
+           WRITE CKPT-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FECHA ARQUIVOS, ZERA O CHECKPOINT (A CARGA TERMINOU COM
+      * SUCESSO) E APRESENTA O TOTAL CARREGADO
+      *----------------------------------------------------------
+       8000-FINALIZAR.
+           CLOSE STUDENT-INTAKE.
+           CLOSE STUDENT-MASTER.
+           CLOSE CLASS-MASTER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROS TO CKPT-QTDE-PROCESSADOS.
+           WRITE CKPT-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'TOTAL DE ALUNOS CARREGADOS: ' WRK-QTDE-LIDOS.
+           PERFORM 8100-CONFERIR-TAMANHO THRU 8100-EXIT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CONFERE O TOTAL CARREGADO CONTRA O TAMANHO ESPERADO DA
+      * TURMA INFORMADO PELA SECRETARIA. SE NADA FOR INFORMADO
+      * (ZERO), NAO HA O QUE CONFERIR.
+      *----------------------------------------------------------
+       8100-CONFERIR-TAMANHO.
+           IF WRK-TAMANHO-ESPERADO > ZEROS
+               IF WRK-QTDE-LIDOS = WRK-TAMANHO-ESPERADO
+                   DISPLAY 'CONFERENCIA OK - TOTAL CARREGADO BATE '
+                       'COM O ESPERADO'
+               ELSE
+                   COMPUTE WRK-DIFERENCA =
+                       WRK-QTDE-LIDOS - WRK-TAMANHO-ESPERADO
+                   DISPLAY 'DIVERGENCIA NA CONFERENCIA DA TURMA'
+                   DISPLAY 'ESPERADO PELA SECRETARIA: '
+                       WRK-TAMANHO-ESPERADO
+                   DISPLAY 'CARREGADO NESTE PROCESSAMENTO: '
+                       WRK-QTDE-LIDOS
+                   DISPLAY 'DIFERENCA (CARREGADO - ESPERADO): '
+                       WRK-DIFERENCA
+               END-IF
+           END-IF.
+       8100-EXIT.
+           EXIT.
