@@ -5,41 +5,390 @@
       * AUTHOR = LEONARDO LEOMONTAGNOLLI
       * OBJETIVO = OPERADORES ARITIMETICOS
       * DATA = 12/07/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Programa agora traz o copybook RUNDATE e
+      *                    carimba os resultados com a data corrente,
+      *                    em vez de saida de console sem data.
+      * 09/08/2026 LL      Media final passa a considerar os quatro
+      *                    bimestres (WRK-N1 A WRK-N4) com peso maior
+      *                    no quarto bimestre, em vez de aproximar a
+      *                    media anual com apenas duas notas.
+      * 09/08/2026 LL      Estrutura convertida em paragrafos e cada
+      *                    resultado (soma, subtracao, divisao,
+      *                    multiplicacao e medias) passa a ser gravado
+      *                    no historico GRADE-HISTORY, amarrado a
+      *                    matricula do aluno e a data de execucao.
+      * 09/08/2026 LL      Notas sao validadas na faixa 00 A 10 antes
+      *                    de entrar em qualquer media, com nova
+      *                    solicitacao ao usuario quando invalidas.
+      * 09/08/2026 LL      A media anual deixa de valer para uma unica
+      *                    materia por execucao e passa a ser
+      *                    calculada para cada materia de uma tabela
+      *                    (WRK-TABELA-MATERIAS), permitindo processar
+      *                    todas as disciplinas do aluno em uma unica
+      *                    passada. GH-MATERIA (copybook GRADEHST)
+      *                    identifica a disciplina de cada linha
+      *                    gravada no historico.
+      * 09/08/2026 LL      WRK-RESU passa a ser PIC S9(04) para que a
+      *                    subtracao (e demais operadores) possa
+      *                    carregar um ajuste de curva negativo sem
+      *                    perder o sinal.
+      * 09/08/2026 LL      Removida a media anual de duas notas
+      *                    (COMPUTE WRK-RESU = (N1+N2)/2 e o
+      *                    GH-OPERACAO = 'MEDIA' correspondente); nao
+      *                    e como a escola apura a media e continuava
+      *                    gravando um registro paralelo ao
+      *                    MEDIA-ANUAL correto no historico.
+      * 09/08/2026 LL      WRK-QTDE-MATERIAS passa a ser conferido
+      *                    contra o limite de 10 materias da tabela
+      *                    (WRK-TABELA-MATERIAS) antes do PERFORM
+      *                    VARYING, repetindo a pergunta enquanto o
+      *                    valor informado ultrapassar o tamanho da
+      *                    tabela, em vez de deixar o indice estourar
+      *                    a OCCURS e corromper a working-storage
+      *                    vizinha.
+      * 09/08/2026 LL      Acrescentado modo lote: quando o arquivo de
+      *                    transacoes GRADE-BATCH existir, o programa
+      *                    reprocessa a turma inteira a partir dele
+      *                    (matricula/materia/4 notas por linha), sem
+      *                    nenhum ACCEPT FROM CONSOLE, para rodar
+      *                    dentro do job noturno (GRADEBAT.jcl). Na
+      *                    ausencia do arquivo, o modo interativo
+      *                    original continua disponivel.
+      * 09/08/2026 LL      As 4 notas de cada registro de lote passam a
+      *                    ser conferidas contra a mesma faixa 00 A 10
+      *                    do modo interativo antes de entrar na media
+      *                    ponderada; sem console para repetir a
+      *                    pergunta, um registro fora da faixa e
+      *                    apenas rejeitado (DISPLAY de aviso, nada
+      *                    gravado no historico) em vez de corromper a
+      *                    media daquela disciplina.
+      * 09/08/2026 LL      Acrescentado WRK-AJUSTE-CURVA: apos a media
+      *                    ponderada de cada materia (modo interativo),
+      *                    o professor pode informar um ajuste de curva
+      *                    (positivo ou negativo) que e somado a media
+      *                    antes de gravar em GRADE-HISTORY, retomando
+      *                    em cima do WRK-MEDIA-ANUAL (calculo que
+      *                    sobreviveu da remocao de 2000-OPERADORES) a
+      *                    capacidade de carregar um ajuste negativo que
+      *                    o antigo WRK-RESU assinalado existia para
+      *                    suportar. WRK-MATERIA-MEDIA (usado pelo GPA
+      *                    em PROGCOB10) continua guardando a media
+      *                    pura, sem o ajuste. No modo lote, sem
+      *                    console, o ajuste fica sempre zero.
+      * 09/08/2026 LL      GRADE-BATCH passa a ser OPTIONAL no SELECT
+      *                    (0700-DETECTAR-MODO ja tratava sua ausencia
+      *                    como "modo interativo"); sem o OPTIONAL, uma
+      *                    noite sem reprocessamento em lote, sem
+      *                    GRADEBT6 catalogado, derrubava o step na
+      *                    alocacao do JCL antes do programa rodar.
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-HISTORY ASSIGN TO "GRADEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTORICO.
+           SELECT OPTIONAL GRADE-BATCH ASSIGN TO "GRADEBT6"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOTE.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       COPY GRADEHST REPLACING ==:PREFIXO:== BY ==GH==.
+       FD  GRADE-BATCH
+           LABEL RECORDS ARE STANDARD.
+       01  BATCH-REGISTRO.
+           05 BATCH-MATRICULA      PIC 9(07).
+           05 BATCH-MATERIA        PIC X(10).
+           05 BATCH-N1              PIC 9(02).
+           05 BATCH-N2              PIC 9(02).
+           05 BATCH-N3              PIC 9(02).
+           05 BATCH-N4              PIC 9(02).
        WORKING-STORAGE SECTION.
+       COPY RUNDATE.
+
+       77 WRK-FS-HISTORICO PIC X(02) VALUE '00'.
+       77 WRK-FS-LOTE PIC X(02) VALUE '00'.
+       77 WRK-MATRICULA PIC 9(07) VALUE ZEROS.
        77 WRK-N1 PIC 9(02) VALUE ZEROS.
        77 WRK-N2 PIC 9(02) VALUE ZEROS.
-       77 WRK-RESU PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+      *---------------------------------------------------------
+      * MODO LOTE (SEM OPERADOR), SELECIONADO AUTOMATICAMENTE
+      * QUANDO GRADE-BATCH EXISTIR
+      *---------------------------------------------------------
+       77 WRK-MODO-LOTE-SW PIC X(01) VALUE 'N'.
+           88 WRK-MODO-LOTE VALUE 'S'.
+       77 WRK-EOF-LOTE-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-LOTE VALUE 'Y'.
+       77 WRK-NOTA-LOTE-INVALIDA-SW PIC X(01) VALUE 'N'.
+           88 WRK-NOTA-LOTE-INVALIDA VALUE 'Y'.
+      *---------------------------------------------------------
+      * NOTAS DOS QUATRO BIMESTRES E PESOS DA MEDIA PONDERADA
+      * ANUAL (1o, 2o E 3o BIMESTRES COM PESO 2, 4o COM PESO 4).
+      *---------------------------------------------------------
+       77 WRK-N3 PIC 9(02) VALUE ZEROS.
+       77 WRK-N4 PIC 9(02) VALUE ZEROS.
+       77 WRK-PESO1 PIC 9(02) VALUE 2.
+       77 WRK-PESO2 PIC 9(02) VALUE 2.
+       77 WRK-PESO3 PIC 9(02) VALUE 2.
+       77 WRK-PESO4 PIC 9(02) VALUE 4.
+       77 WRK-SOMA-PESOS PIC 9(02) VALUE 10.
+       77 WRK-MEDIA-ANUAL PIC 9(02)V99 VALUE ZEROS.
+      *---------------------------------------------------------
+      * AJUSTE DE CURVA (PODE SER NEGATIVO) SOMADO A MEDIA ANTES
+      * DE GRAVAR NO HISTORICO. SO PERGUNTADO NO MODO INTERATIVO;
+      * NO MODO LOTE PERMANECE ZERO (SEM CONSOLE PARA PERGUNTAR).
+      *---------------------------------------------------------
+       77 WRK-AJUSTE-CURVA PIC S9(02) VALUE ZEROS.
+      *---------------------------------------------------------
+      * TABELA DE MATERIAS DO ALUNO -- UMA MEDIA ANUAL POR
+      * DISCIPLINA EM UMA UNICA PASSADA DO PROGRAMA
+      *---------------------------------------------------------
+       77 WRK-QTDE-MATERIAS PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-MATERIAS PIC 9(02) VALUE 10.
+       77 WRK-NUM-MATERIA PIC 9(02) VALUE ZEROS.
+       01  WRK-TABELA-MATERIAS.
+           05 WRK-MATERIA-ITEM OCCURS 10 TIMES
+                   INDEXED BY WRK-IDX-MATERIA.
+               10 WRK-MATERIA-NOME  PIC X(10).
+               10 WRK-MATERIA-MEDIA PIC 9(02)V99.
+      *---------------------------------------------------------
+      * CAMPOS DE APOIO PARA GRAVACAO NO HISTORICO DE NOTAS
+      *---------------------------------------------------------
+       77 WRK-GH-OPERACAO-AUX PIC X(15) VALUE SPACES.
+       77 WRK-GH-RESULTADO-AUX PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-GH-MATERIA-AUX PIC X(10) VALUE SPACES.
+      *---------------------------------------------------------
+      * FAIXA VALIDA DE NOTAS (00 A 10) E CAMPO DE CAPTURA
+      *---------------------------------------------------------
+       77 WRK-NOTA-MINIMA PIC 9(02) VALUE 00.
+       77 WRK-NOTA-MAXIMA PIC 9(02) VALUE 10.
+       77 WRK-NOTA-AUX PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
-          ACCEPT WRK-N1 FROM CONSOLE.
-          ACCEPT WRK-N2 FROM CONSOLE.
-      ****************** soma
-          DISPLAY 'N1: ' WRK-N1.
-          DISPLAY 'N2: ' WRK-N2.
-          ADD WRK-N1 WRK-N2 TO WRK-RESU
-
-          DISPLAY 'Soma: ' WRK-RESU.
-
-      ****************** subtracao
-          SUBTRACT WRK-N1 FROM WRK-N2 GIVING WRK-RESU.
-          DISPLAY 'Subtracacao ' WRK-RESU.
-      ****************** divisao
-          DIVIDE WRK-N1 BY WRK-N2 GIVING WRK-RESU
-           REMAINDER WRK-RESTO.
-          DISPLAY 'Divisao ' WRK-RESU.
-          DISPLAY 'resto ' WRK-RESTO.
-      ***************** multiplicao
-          MULTIPLY WRK-N1 BY WRK-N2 GIVING WRK-RESU.
-          DISPLAY 'Multiplicao ' WRK-RESU.
-
-      ***************** compute
-          COMPUTE WRK-RESU = (WRK-N1 + WRK-N2) / 2.
-          DISPLAY 'MEDIA ' WRK-RESU.
-
-          STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 0700-DETECTAR-MODO THRU 0700-EXIT.
+           IF WRK-MODO-LOTE
+               PERFORM 6000-PROCESSAR-LOTE THRU 6000-EXIT
+           ELSE
+               DISPLAY 'MATRICULA DO ALUNO: '
+               ACCEPT WRK-MATRICULA FROM CONSOLE
+               PERFORM 3000-MEDIA-ANUAL THRU 3000-EXIT
+           END-IF.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * ABRE O HISTORICO E OBTEM A DATA DO PROCESSAMENTO
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           OPEN EXTEND GRADE-HISTORY.
+           IF WRK-FS-HISTORICO = '35'
+               OPEN OUTPUT GRADE-HISTORY
+           END-IF.
+           IF WRK-FS-HISTORICO NOT = '00' AND
+              WRK-FS-HISTORICO NOT = '05'
+               DISPLAY 'ERRO AO ABRIR GRADE-HISTORY - FS '
+                   WRK-FS-HISTORICO
+           END-IF.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           DISPLAY 'DATA DO PROCESSAMENTO: ' WRK-DIA '/' WRK-MES
+               '/' WRK-ANO.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * SE GRADE-BATCH JA EXISTIR, ASSUME-SE UM REPROCESSAMENTO EM
+      * LOTE DA TURMA E O MODO LOTE E SELECIONADO SEM NENHUM
+      * ACCEPT FROM CONSOLE (JOB NOTURNO). CASO CONTRARIO, MANTEM-
+      * SE O MODO INTERATIVO ORIGINAL.
+      *----------------------------------------------------------
+       0700-DETECTAR-MODO.
+           OPEN INPUT GRADE-BATCH.
+           IF WRK-FS-LOTE = '00'
+               CLOSE GRADE-BATCH
+               MOVE 'S' TO WRK-MODO-LOTE-SW
+           END-IF.
+       0700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * MEDIA PONDERADA DOS QUATRO BIMESTRES DO ANO LETIVO, UMA
+      * VEZ PARA CADA MATERIA CADASTRADA PELO ALUNO
+      *----------------------------------------------------------
+       3000-MEDIA-ANUAL.
+           PERFORM 3050-CAPTURAR-QTDE-MATERIAS THRU 3050-EXIT.
+           PERFORM 3100-PROCESSAR-MATERIA THRU 3100-EXIT
+               VARYING WRK-IDX-MATERIA FROM 1 BY 1
+               UNTIL WRK-IDX-MATERIA > WRK-QTDE-MATERIAS.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CAPTURA A QUANTIDADE DE MATERIAS E GARANTE QUE NAO
+      * ULTRAPASSA O TAMANHO DA TABELA (10), REPETINDO A
+      * SOLICITACAO ENQUANTO O VALOR FOR MAIOR QUE O LIMITE.
+      *----------------------------------------------------------
+       3050-CAPTURAR-QTDE-MATERIAS.
+           DISPLAY 'QUANTAS MATERIAS SERAO INFORMADAS: '.
+           ACCEPT WRK-QTDE-MATERIAS FROM CONSOLE.
+           PERFORM 3060-REVALIDAR-QTDE-MATERIAS THRU 3060-EXIT
+               UNTIL WRK-QTDE-MATERIAS <= WRK-MAX-MATERIAS.
+       3050-EXIT.
+           EXIT.
+
+       3060-REVALIDAR-QTDE-MATERIAS.
+           DISPLAY 'QUANTIDADE INVALIDA (' WRK-QTDE-MATERIAS
+               ') - A TABELA SO COMPORTA ATE ' WRK-MAX-MATERIAS
+               ' MATERIAS'.
+           ACCEPT WRK-QTDE-MATERIAS FROM CONSOLE.
+       3060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CAPTURA O NOME E AS 4 NOTAS DE UMA MATERIA, CALCULA A
+      * MEDIA PONDERADA E GRAVA O RESULTADO NO HISTORICO
+      *----------------------------------------------------------
+       3100-PROCESSAR-MATERIA.
+           SET WRK-NUM-MATERIA TO WRK-IDX-MATERIA.
+           DISPLAY 'MATERIA ' WRK-NUM-MATERIA ': '.
+           ACCEPT WRK-MATERIA-NOME (WRK-IDX-MATERIA) FROM CONSOLE.
+           DISPLAY 'INFORME AS NOTAS DOS 4 BIMESTRES'.
+           PERFORM 4000-CAPTURAR-NOTA THRU 4000-EXIT.
+           MOVE WRK-NOTA-AUX TO WRK-N1.
+           PERFORM 4000-CAPTURAR-NOTA THRU 4000-EXIT.
+           MOVE WRK-NOTA-AUX TO WRK-N2.
+           PERFORM 4000-CAPTURAR-NOTA THRU 4000-EXIT.
+           MOVE WRK-NOTA-AUX TO WRK-N3.
+           PERFORM 4000-CAPTURAR-NOTA THRU 4000-EXIT.
+           MOVE WRK-NOTA-AUX TO WRK-N4.
+           COMPUTE WRK-MEDIA-ANUAL ROUNDED =
+               (WRK-N1 * WRK-PESO1 + WRK-N2 * WRK-PESO2 +
+                WRK-N3 * WRK-PESO3 + WRK-N4 * WRK-PESO4)
+               / WRK-SOMA-PESOS.
+           MOVE WRK-MEDIA-ANUAL TO WRK-MATERIA-MEDIA (WRK-IDX-MATERIA).
+           DISPLAY 'MEDIA ANUAL DE ' WRK-MATERIA-NOME (WRK-IDX-MATERIA)
+               ' (4 BIMESTRES) ' WRK-MEDIA-ANUAL.
+           DISPLAY 'AJUSTE DE CURVA (PODE SER NEGATIVO, 00 SE NENHUM): '.
+           ACCEPT WRK-AJUSTE-CURVA FROM CONSOLE.
+           MOVE 'MEDIA-ANUAL' TO WRK-GH-OPERACAO-AUX.
+           COMPUTE WRK-GH-RESULTADO-AUX =
+               WRK-MEDIA-ANUAL + WRK-AJUSTE-CURVA.
+           MOVE WRK-MATERIA-NOME (WRK-IDX-MATERIA) TO WRK-GH-MATERIA-AUX.
+           PERFORM 5000-GRAVAR-HISTORICO THRU 5000-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CAPTURA UMA NOTA E GARANTE QUE ELA ESTA NA FAIXA 00 A 10,
+      * REPETINDO A SOLICITACAO ENQUANTO O VALOR FOR INVALIDO.
+      *----------------------------------------------------------
+       4000-CAPTURAR-NOTA.
+           ACCEPT WRK-NOTA-AUX FROM CONSOLE.
+           PERFORM 4100-REVALIDAR-NOTA THRU 4100-EXIT
+               UNTIL WRK-NOTA-AUX >= WRK-NOTA-MINIMA AND
+                     WRK-NOTA-AUX <= WRK-NOTA-MAXIMA.
+       4000-EXIT.
+           EXIT.
+
+       4100-REVALIDAR-NOTA.
+           DISPLAY 'NOTA INVALIDA (' WRK-NOTA-AUX
+               ') - INFORME UM VALOR DE 00 A 10'.
+           ACCEPT WRK-NOTA-AUX FROM CONSOLE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * GRAVA UMA LINHA NO HISTORICO DE NOTAS (GRADE-HISTORY)
+      *----------------------------------------------------------
+       5000-GRAVAR-HISTORICO.
+           MOVE WRK-MATRICULA TO GH-MATRICULA.
+           MOVE WRK-ANO TO GH-ANO.
+           MOVE WRK-MES TO GH-MES.
+           MOVE WRK-DIA TO GH-DIA.
+           MOVE WRK-GH-OPERACAO-AUX TO GH-OPERACAO.
+           MOVE WRK-GH-RESULTADO-AUX TO GH-RESULTADO.
+           MOVE WRK-GH-MATERIA-AUX TO GH-MATERIA.
+           WRITE GH-REGISTRO.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * MODO LOTE: REPROCESSA A TURMA INTEIRA A PARTIR DE
+      * GRADE-BATCH, UMA MEDIA PONDERADA POR LINHA, SEM NENHUM
+      * ACCEPT FROM CONSOLE
+      *----------------------------------------------------------
+       6000-PROCESSAR-LOTE.
+           OPEN INPUT GRADE-BATCH.
+           PERFORM 6200-LER-LOTE THRU 6200-EXIT.
+           PERFORM 6100-PROCESSAR-REGISTRO-LOTE THRU 6100-EXIT
+               UNTIL WRK-EOF-LOTE.
+           CLOSE GRADE-BATCH.
+       6000-EXIT.
+           EXIT.
+
+       6100-PROCESSAR-REGISTRO-LOTE.
+           MOVE BATCH-MATRICULA TO WRK-MATRICULA.
+           MOVE BATCH-MATERIA TO WRK-GH-MATERIA-AUX.
+           MOVE BATCH-N1 TO WRK-N1.
+           MOVE BATCH-N2 TO WRK-N2.
+           MOVE BATCH-N3 TO WRK-N3.
+           MOVE BATCH-N4 TO WRK-N4.
+           PERFORM 6150-VALIDAR-NOTAS-LOTE THRU 6150-EXIT.
+           IF WRK-NOTA-LOTE-INVALIDA
+               DISPLAY 'REGISTRO REJEITADO - NOTA FORA DA FAIXA 00 A '
+                   '10 - MATRICULA ' WRK-MATRICULA ' MATERIA '
+                   WRK-GH-MATERIA-AUX
+           ELSE
+               COMPUTE WRK-MEDIA-ANUAL ROUNDED =
+                   (WRK-N1 * WRK-PESO1 + WRK-N2 * WRK-PESO2 +
+                    WRK-N3 * WRK-PESO3 + WRK-N4 * WRK-PESO4)
+                   / WRK-SOMA-PESOS
+               MOVE 'MEDIA-ANUAL' TO WRK-GH-OPERACAO-AUX
+               MOVE WRK-MEDIA-ANUAL TO WRK-GH-RESULTADO-AUX
+               PERFORM 5000-GRAVAR-HISTORICO THRU 5000-EXIT
+           END-IF.
+           PERFORM 6200-LER-LOTE THRU 6200-EXIT.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CONFERE AS 4 NOTAS DO REGISTRO DE LOTE CONTRA A FAIXA 00 A
+      * 10 (MESMA FAIXA DO MODO INTERATIVO). SEM CONSOLE PARA
+      * REPETIR A PERGUNTA, O REGISTRO INVALIDO E REJEITADO E
+      * REGISTRADO NA SAIDA, EM VEZ DE ENTRAR SEM VALIDACAO NA
+      * MEDIA PONDERADA.
+      *----------------------------------------------------------
+       6150-VALIDAR-NOTAS-LOTE.
+           MOVE 'N' TO WRK-NOTA-LOTE-INVALIDA-SW.
+           IF WRK-N1 < WRK-NOTA-MINIMA OR WRK-N1 > WRK-NOTA-MAXIMA OR
+              WRK-N2 < WRK-NOTA-MINIMA OR WRK-N2 > WRK-NOTA-MAXIMA OR
+              WRK-N3 < WRK-NOTA-MINIMA OR WRK-N3 > WRK-NOTA-MAXIMA OR
+              WRK-N4 < WRK-NOTA-MINIMA OR WRK-N4 > WRK-NOTA-MAXIMA
+               MOVE 'Y' TO WRK-NOTA-LOTE-INVALIDA-SW
+           END-IF.
+       6150-EXIT.
+           EXIT.
+
+       6200-LER-LOTE.
+           READ GRADE-BATCH
+               AT END
+                   MOVE 'Y' TO WRK-EOF-LOTE-SW
+           END-READ.
+       6200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FECHA O ARQUIVO DE HISTORICO
+      *----------------------------------------------------------
+       8000-FINALIZAR.
+           CLOSE GRADE-HISTORY.
+       8000-EXIT.
+           EXIT.
