@@ -5,31 +5,274 @@
       * AUTHOR = LEONARDO LEOMONTAGNOLLI
       * OBJETIVO = Receber e imprimir o status com if
       * DATA = 12/07/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Programa agora traz o copybook RUNDATE e
+      *                    carimba o resultado com a data corrente.
+      * 09/08/2026 LL      Acrescido modo relatorio: le GRADE-TXN com
+      *                    as notas de toda a turma e imprime, em
+      *                    CLASS-ROSTER-REPORT, um boletim paginado
+      *                    com o resultado de cada aluno e o total de
+      *                    aprovados/reprovados ao final. O modo
+      *                    interativo original continua disponivel
+      *                    para conferencia de um aluno por vez.
+      * 09/08/2026 LL      Corte de aprovacao deixa de ser o literal
+      *                    6 embutido no IF e passa a vir do arquivo
+      *                    GRADE-PARAMETERS, compartilhado com
+      *                    PROGCOB09 (mantido o valor 6,0 se o
+      *                    arquivo de parametros nao existir).
+      * 09/08/2026 LL      O modo relatorio passa a ser selecionado
+      *                    automaticamente quando GRADE-TXN existir,
+      *                    em vez de sempre depender de uma resposta
+      *                    digitada no console, para que o
+      *                    reprocessamento da turma inteira rode sem
+      *                    operador em um job noturno.
+      * 09/08/2026 LL      Acrescido WRK-IDIOMA-SW no modo interativo:
+      *                    quando informado 'E', o resultado
+      *                    (APROVADO/REPROVADO) passa a sair em
+      *                    ingles. O modo relatorio (job noturno, sem
+      *                    operador) continua sempre em portugues, ja
+      *                    que nao ha ninguem no console para
+      *                    responder a pergunta do idioma.
+      * 09/08/2026 LL      GRADE-TXN e GRADE-PARAMETERS passam a ser
+      *                    OPTIONAL no SELECT (a ausencia dos dois ja
+      *                    era tratada -- GRADE-TXN cai no modo
+      *                    interativo, GRADE-PARAMETERS mantem os
+      *                    cortes padrao); sem o OPTIONAL, uma noite em
+      *                    que um dos dois nao estivesse catalogado
+      *                    derrubava o step na alocacao do JCL antes do
+      *                    programa rodar.
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL GRADE-TXN ASSIGN TO "GRADETXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TXN.
+           SELECT CLASS-ROSTER-REPORT ASSIGN TO "CLSROSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROSTER.
+           SELECT OPTIONAL GRADE-PARAMETERS ASSIGN TO "GRDPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-TXN
+           LABEL RECORDS ARE STANDARD.
+       01  TXN-REGISTRO.
+           05 TXN-MATRICULA        PIC 9(07).
+           05 TXN-N1               PIC 9(02).
+           05 TXN-N2               PIC 9(02).
+       FD  CLASS-ROSTER-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REL-LINHA                PIC X(80).
+       FD  GRADE-PARAMETERS
+           LABEL RECORDS ARE STANDARD.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==GP==.
        WORKING-STORAGE SECTION.
+       COPY RUNDATE.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==WRK==.
+
+       77 WRK-FS-TXN PIC X(02) VALUE '00'.
+       77 WRK-FS-ROSTER PIC X(02) VALUE '00'.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE '00'.
+       77 WRK-MODO PIC X(01) VALUE SPACES.
+           88 WRK-MODO-INTERATIVO VALUE '1'.
+           88 WRK-MODO-RELATORIO  VALUE '2'.
        77 WRK-N1 PIC 9(02) VALUE ZEROS.
        77 WRK-N2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(04) VALUE ZEROS.
+       77 WRK-IDIOMA-SW PIC X(01) VALUE 'P'.
+           88 WRK-IDIOMA-INGLES VALUE 'E'.
+           88 WRK-IDIOMA-PORTUGUES VALUE 'P'.
+      *---------------------------------------------------------
+      * CONTROLE DE PAGINACAO E TOTAIS DO BOLETIM DA TURMA
+      *---------------------------------------------------------
+       77 WRK-EOF-TXN-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-TXN VALUE 'Y'.
+       77 WRK-NUM-PAGINA PIC 9(03) VALUE ZEROS.
+       77 WRK-LINHAS-PAGINA PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAGINA PIC 9(02) VALUE 20.
+       77 WRK-QTDE-APROVADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTDE-REPROVADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-STATUS-AUX PIC X(10) VALUE SPACES.
+       01  WRK-LINHA-DETALHE.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WRK-LD-MATRICULA     PIC 9(07).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WRK-LD-MEDIA         PIC ZZ,99.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WRK-LD-STATUS        PIC X(10).
        PROCEDURE DIVISION.
-          ACCEPT WRK-N1 FROM CONSOLE.
-          ACCEPT WRK-N2 FROM CONSOLE.
-          DISPLAY 'N1: ' WRK-N1.
-          DISPLAY 'N2: ' WRK-N2.
-          COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
-            IF WRK-MEDIA >=6 THEN
-               DISPLAY 'APROVADO'.
+       0000-MAINLINE.
+           PERFORM 0500-CARREGAR-PARAMETROS THRU 0500-EXIT.
+           PERFORM 0700-DETECTAR-MODO THRU 0700-EXIT.
+           IF WRK-MODO-RELATORIO
+               PERFORM 6000-GERAR-RELATORIO THRU 6000-EXIT
+           ELSE
+               PERFORM 1000-MODO-INTERATIVO THRU 1000-EXIT
+           END-IF.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * SE GRADE-TXN JA EXISTIR, ASSUME-SE UM REPROCESSAMENTO EM
+      * LOTE DA TURMA E O MODO RELATORIO E SELECIONADO SEM
+      * INTERVENCAO DO OPERADOR (JOB NOTURNO). CASO CONTRARIO,
+      * MANTEM-SE A PERGUNTA INTERATIVA ORIGINAL.
+      *----------------------------------------------------------
+       0700-DETECTAR-MODO.
+           OPEN INPUT GRADE-TXN.
+           IF WRK-FS-TXN = '00'
+               CLOSE GRADE-TXN
+               MOVE '2' TO WRK-MODO
+           ELSE
+               DISPLAY 'MODO (1=INTERATIVO 2=RELATORIO DA TURMA): '
+               ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+       0700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CARREGA O CORTE DE APROVACAO DE GRADE-PARAMETERS. SE O
+      * ARQUIVO NAO EXISTIR, MANTEM O PADRAO HISTORICO (6,0).
+      *----------------------------------------------------------
+       0500-CARREGAR-PARAMETROS.
+           MOVE 06,0 TO WRK-NOTA-APROVACAO.
+           MOVE 02,0 TO WRK-NOTA-REC-MINIMA.
+           MOVE 05,5 TO WRK-NOTA-REC-MAXIMA.
+           OPEN INPUT GRADE-PARAMETERS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ GRADE-PARAMETERS
+                   NOT AT END
+                       MOVE GP-REGISTRO TO WRK-REGISTRO
+               END-READ
+               CLOSE GRADE-PARAMETERS
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * MODO ORIGINAL: CONFERE UM UNICO ALUNO PELO CONSOLE
+      *----------------------------------------------------------
+       1000-MODO-INTERATIVO.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           DISPLAY 'DATA DO PROCESSAMENTO: ' WRK-DIA '/' WRK-MES
+               '/' WRK-ANO.
+           ACCEPT WRK-N1 FROM CONSOLE.
+           ACCEPT WRK-N2 FROM CONSOLE.
+           DISPLAY 'N1: ' WRK-N1.
+           DISPLAY 'N2: ' WRK-N2.
+           DISPLAY 'IDIOMA DE SAIDA (P=PORTUGUES E=ENGLISH): '.
+           ACCEPT WRK-IDIOMA-SW FROM CONSOLE.
+           COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
+           IF WRK-MEDIA >= WRK-NOTA-APROVACAO THEN
+              IF WRK-IDIOMA-INGLES
+                  DISPLAY 'PASSED'
+              ELSE
+                  DISPLAY 'APROVADO'
+              END-IF.
+
+           IF WRK-MEDIA < WRK-NOTA-APROVACAO THEN
+             IF WRK-IDIOMA-INGLES
+                 DISPLAY 'FAILED'
+             ELSE
+               DISPLAY 'REPROVADO'
+             END-IF.
 
+           DISPLAY 'MEDIA ' WRK-MEDIA.
+       1000-EXIT.
+           EXIT.
 
-            IF WRK-MEDIA < 6  THEN
-              DISPLAY 'REPROVADO'.
+      *----------------------------------------------------------
+      * MODO RELATORIO: LE GRADE-TXN E IMPRIME O BOLETIM PAGINADO
+      * DE TODA A TURMA EM CLASS-ROSTER-REPORT
+      *----------------------------------------------------------
+       6000-GERAR-RELATORIO.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           OPEN INPUT GRADE-TXN.
+           OPEN OUTPUT CLASS-ROSTER-REPORT.
+           IF WRK-FS-TXN NOT = '00' OR WRK-FS-ROSTER NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DO RELATORIO'
+           ELSE
+               PERFORM 6100-LER-TXN THRU 6100-EXIT
+               PERFORM 6200-IMPRIMIR-CABECALHO THRU 6200-EXIT
+               PERFORM 6300-PROCESSAR-ALUNO THRU 6300-EXIT
+                   UNTIL WRK-EOF-TXN
+               PERFORM 6400-IMPRIMIR-RODAPE THRU 6400-EXIT
+           END-IF.
+           CLOSE GRADE-TXN.
+           CLOSE CLASS-ROSTER-REPORT.
+       6000-EXIT.
+           EXIT.
 
+       6100-LER-TXN.
+           READ GRADE-TXN
+               AT END
+                   MOVE 'Y' TO WRK-EOF-TXN-SW
+           END-READ.
+       6100-EXIT.
+           EXIT.
 
+       6200-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE ZEROS TO WRK-LINHAS-PAGINA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'BOLETIM DA TURMA - PAGINA ' DELIMITED BY SIZE
+               WRK-NUM-PAGINA DELIMITED BY SIZE
+               INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'DATA: ' DELIMITED BY SIZE
+               WRK-DIA DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WRK-MES DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WRK-ANO DELIMITED BY SIZE
+               INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE 'MATRICULA   MEDIA   STATUS' TO REL-LINHA.
+           WRITE REL-LINHA.
+           ADD 3 TO WRK-LINHAS-PAGINA.
+       6200-EXIT.
+           EXIT.
 
-          DISPLAY 'MEDIA ' WRK-MEDIA.
+       6300-PROCESSAR-ALUNO.
+           IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS-PAGINA
+               PERFORM 6200-IMPRIMIR-CABECALHO THRU 6200-EXIT
+           END-IF.
+           MOVE TXN-N1 TO WRK-N1.
+           MOVE TXN-N2 TO WRK-N2.
+           COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
+           IF WRK-MEDIA >= WRK-NOTA-APROVACAO
+               MOVE 'APROVADO' TO WRK-STATUS-AUX
+               ADD 1 TO WRK-QTDE-APROVADOS
+           ELSE
+               MOVE 'REPROVADO' TO WRK-STATUS-AUX
+               ADD 1 TO WRK-QTDE-REPROVADOS
+           END-IF.
+           MOVE TXN-MATRICULA TO WRK-LD-MATRICULA.
+           MOVE WRK-MEDIA TO WRK-LD-MEDIA.
+           MOVE WRK-STATUS-AUX TO WRK-LD-STATUS.
+           WRITE REL-LINHA FROM WRK-LINHA-DETALHE.
+           ADD 1 TO WRK-LINHAS-PAGINA.
+           PERFORM 6100-LER-TXN THRU 6100-EXIT.
+       6300-EXIT.
+           EXIT.
 
-          STOP RUN.
+       6400-IMPRIMIR-RODAPE.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'TOTAL APROVADOS: ' DELIMITED BY SIZE
+               WRK-QTDE-APROVADOS DELIMITED BY SIZE
+               INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'TOTAL REPROVADOS: ' DELIMITED BY SIZE
+               WRK-QTDE-REPROVADOS DELIMITED BY SIZE
+               INTO REL-LINHA.
+           WRITE REL-LINHA.
+       6400-EXIT.
+           EXIT.
