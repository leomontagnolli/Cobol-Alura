@@ -5,32 +5,460 @@
       * AUTHOR = LEONARDO LEOMONTAGNOLLI
       * OBJETIVO = Receber e imprimir o status com EVALUATE
       * DATA = 12/07/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Programa agora traz o copybook RUNDATE e
+      *                    carimba a classificacao com a data corrente.
+      * 09/08/2026 LL      Quando o resultado cai em RECUPERACAO, o
+      *                    aluno passa a ser gravado no roster
+      *                    RECOVERY-ROSTER com a media original e uma
+      *                    data de reteste agendada (15 dias corridos
+      *                    a frente), para controlarmos quem ainda
+      *                    deve a prova de recuperacao.
+      * 09/08/2026 LL      As faixas de aprovacao/recuperacao deixam de
+      *                    ser os literais embutidos no EVALUATE e
+      *                    passam a vir do arquivo GRADE-PARAMETERS,
+      *                    compartilhado com PROGCOB08 (mantidos os
+      *                    valores 6,0/2,0/5,5 se o arquivo de
+      *                    parametros nao existir).
+      * 09/08/2026 LL      Passa a pedir tambem a turma do aluno e
+      *                    procurar a descricao da secao em
+      *                    CLASS-MASTER (copybook CLASSREC,
+      *                    compartilhado com PROGCOB02), exibindo-a
+      *                    junto da classificacao para que o resultado
+      *                    possa ser lido por turma, nao so um nome
+      *                    solto.
+      * 09/08/2026 LL      Novo modo de exportacao delimitada: quando
+      *                    solicitado, a matricula, a turma, a media e
+      *                    o status classificado tambem sao gravados
+      *                    em GRADE-EXPORT no formato CSV, alem da
+      *                    saida de console ja existente, para que a
+      *                    secretaria carregue o resultado direto na
+      *                    planilha de notas.
+      * 09/08/2026 LL      Alem do status em portugues, a media agora
+      *                    tambem e traduzida para o conceito padrao
+      *                    A/B/C/D/F (segunda EVALUATE, sem substituir
+      *                    a classificacao existente) para os
+      *                    historicos enviados a outras instituicoes.
+      * 09/08/2026 LL      Acrescido WRK-IDIOMA-SW: quando informado
+      *                    'E', a classificacao exibida no console
+      *                    (APROVADO/RECUPERACAO/REPROVADO) passa a
+      *                    sair em ingles, para alunos de intercambio
+      *                    e funcionarios que nao leem portugues. A
+      *                    classificacao em si e o que e gravado em
+      *                    RECOVERY-ROSTER/GRADE-EXPORT nao mudam.
+      * 09/08/2026 LL      A exportacao delimitada passa a usar
+      *                    DELIMITED BY SPACE para a turma e o status
+      *                    (campos alfanumericos), em vez de
+      *                    DELIMITED BY SIZE, que gravava os espacos
+      *                    de preenchimento do PIC X antes da virgula
+      *                    e quebrava a importacao em planilha.
+      * 09/08/2026 LL      Acrescentado modo lote: quando o arquivo de
+      *                    transacoes CLASS-BATCH existir, o programa
+      *                    reclassifica a turma inteira a partir dele
+      *                    (matricula/turma/2 notas por linha), sem
+      *                    nenhum ACCEPT FROM CONSOLE, para rodar
+      *                    dentro do job noturno (GRADEBAT.jcl), com
+      *                    idioma fixado em portugues e exportacao CSV
+      *                    sempre ligada. Na ausencia do arquivo, o
+      *                    modo interativo original continua
+      *                    disponivel.
+      * 09/08/2026 LL      A media exportada passa por um campo
+      *                    editado (WRK-EXP-MEDIA PIC 99,9) antes do
+      *                    STRING; gravar WRK-MEDIA (PIC 9(02)V9) sem
+      *                    edicao jogava so os digitos na linha, sem a
+      *                    virgula decimal, trocando por exemplo 6,5
+      *                    por 065 no CSV.
+      * 09/08/2026 LL      GRDPARM e GRADEBT9 passam a ser OPTIONAL no
+      *                    SELECT (a ausencia dos dois ja era um caso
+      *                    tratado pelo programa). CLASS-MASTER deixa
+      *                    de ser aberto/fechado a cada chamada de
+      *                    1100-BUSCAR-TURMA -- no modo lote isso
+      *                    acontecia uma vez por aluno da turma -- e
+      *                    passa a abrir uma unica vez em
+      *                    1000-INICIALIZAR e fechar em 8000-FINALIZAR,
+      *                    como o PROGCOB02 ja faz com o mesmo arquivo.
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECOVERY-ROSTER ASSIGN TO "RECOVERY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECOVERY.
+           SELECT OPTIONAL GRADE-PARAMETERS ASSIGN TO "GRDPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
+           SELECT CLASS-MASTER ASSIGN TO "CLASSMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLASS-CODIGO
+               FILE STATUS IS WRK-FS-CLASSE.
+           SELECT GRADE-EXPORT ASSIGN TO "GRDEXPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXPORT.
+           SELECT OPTIONAL CLASS-BATCH ASSIGN TO "GRADEBT9"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOTE9.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RECOVERY-ROSTER
+           LABEL RECORDS ARE STANDARD.
+       COPY RECOVREC.
+       FD  GRADE-PARAMETERS
+           LABEL RECORDS ARE STANDARD.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==GP==.
+       FD  CLASS-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY CLASSREC.
+       FD  GRADE-EXPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXPORT-LINHA PIC X(80).
+       FD  CLASS-BATCH
+           LABEL RECORDS ARE STANDARD.
+       01  CLSBT9-REGISTRO.
+           05 CLSBT9-MATRICULA      PIC 9(07).
+           05 CLSBT9-TURMA          PIC X(06).
+           05 CLSBT9-N1             PIC 9(02).
+           05 CLSBT9-N2             PIC 9(02).
        WORKING-STORAGE SECTION.
+       COPY RUNDATE.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==WRK==.
+
+       77 WRK-FS-RECOVERY PIC X(02) VALUE '00'.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE '00'.
+       77 WRK-FS-CLASSE PIC X(02) VALUE '00'.
+       77 WRK-FS-EXPORT PIC X(02) VALUE '00'.
+       77 WRK-FS-LOTE9 PIC X(02) VALUE '00'.
+      *---------------------------------------------------------
+      * GUARDA SE CLASS-MASTER ABRIU COM SUCESSO EM 1000-INICIALIZAR,
+      * JA QUE WRK-FS-CLASSE E SOBRESCRITO A CADA READ (INVALID KEY
+      * DEIXA '23' E NAO '00') E NAO PODE SER REUSADO PARA SABER SE O
+      * ARQUIVO CONTINUA ABERTO NAS CHAMADAS SEGUINTES.
+      *---------------------------------------------------------
+       77 WRK-CLASSMST-ABERTO-SW PIC X(01) VALUE 'N'.
+           88 WRK-CLASSMST-ABERTO VALUE 'S'.
+       77 WRK-MATRICULA PIC 9(07) VALUE ZEROS.
+       77 WRK-TURMA PIC X(06) VALUE SPACES.
+       77 WRK-DESCRICAO-TURMA PIC X(20) VALUE SPACES.
        77 WRK-N1 PIC 9(02) VALUE ZEROS.
        77 WRK-N2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS-AUX PIC X(11) VALUE SPACES.
+       77 WRK-CONCEITO PIC X(01) VALUE SPACES.
+      *---------------------------------------------------------
+      * MODO DE EXPORTACAO DELIMITADA (CSV) DA CLASSIFICACAO
+      *---------------------------------------------------------
+       77 WRK-EXPORTAR-SW PIC X(01) VALUE 'N'.
+           88 WRK-EXPORTAR VALUE 'S'.
+       77 WRK-EXP-MEDIA PIC 99,9.
+      *---------------------------------------------------------
+      * MODO LOTE (SEM OPERADOR), SELECIONADO AUTOMATICAMENTE
+      * QUANDO CLASS-BATCH EXISTIR
+      *---------------------------------------------------------
+       77 WRK-MODO-LOTE-SW PIC X(01) VALUE 'N'.
+           88 WRK-MODO-LOTE VALUE 'S'.
+       77 WRK-EOF-LOTE9-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-LOTE9 VALUE 'Y'.
+      *---------------------------------------------------------
+      * IDIOMA DE SAIDA DA CLASSIFICACAO NO CONSOLE
+      *---------------------------------------------------------
+       77 WRK-IDIOMA-SW PIC X(01) VALUE 'P'.
+           88 WRK-IDIOMA-INGLES VALUE 'E'.
+           88 WRK-IDIOMA-PORTUGUES VALUE 'P'.
+      *---------------------------------------------------------
+      * CALCULO DA DATA DE RETESTE (15 DIAS CORRIDOS A FRENTE)
+      *---------------------------------------------------------
+       77 WRK-DATA-INTEIRA PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-JULIANA PIC 9(08) VALUE ZEROS.
+       77 WRK-PRAZO-RETESTE PIC 9(02) VALUE 15.
+       01  WRK-RETESTE-INTEIRA PIC 9(08) VALUE ZEROS.
+       01  WRK-RETESTE-GRUPO REDEFINES WRK-RETESTE-INTEIRA.
+           05 WRK-RETESTE-ANO PIC 9(04).
+           05 WRK-RETESTE-MES PIC 9(02).
+           05 WRK-RETESTE-DIA PIC 9(02).
        PROCEDURE DIVISION.
-          ACCEPT WRK-N1 FROM CONSOLE.
-          ACCEPT WRK-N2 FROM CONSOLE.
-          DISPLAY 'N1: ' WRK-N1.
-          DISPLAY 'N2: ' WRK-N2.
-          COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
-            EVALUATE WRK-MEDIA
-             WHEN 6 THRU 10
-               DISPLAY 'APROVADO'
-             WHEN 2 THRU 5,5
-               DISPLAY 'RECUPERACAO'
-             WHEN OTHER
-                DISPLAY 'REPROVADO'
-             END-EVALUATE.
-
-
-          DISPLAY 'MEDIA ' WRK-MEDIA.
-
-          STOP RUN.
+       0000-MAINLINE.
+           PERFORM 0500-CARREGAR-PARAMETROS THRU 0500-EXIT.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 0700-DETECTAR-MODO THRU 0700-EXIT.
+           IF WRK-MODO-LOTE
+               PERFORM 6000-PROCESSAR-LOTE THRU 6000-EXIT
+           ELSE
+               PERFORM 1150-CAPTURAR-INTERATIVO THRU 1150-EXIT
+               PERFORM 2000-CLASSIFICAR THRU 2000-EXIT
+           END-IF.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * CARREGA O CORTE DE APROVACAO/RECUPERACAO DE
+      * GRADE-PARAMETERS. SE O ARQUIVO NAO EXISTIR, MANTEM OS
+      * PADROES HISTORICOS (6,0 / 2,0 / 5,5).
+      *----------------------------------------------------------
+       0500-CARREGAR-PARAMETROS.
+           MOVE 06,0 TO WRK-NOTA-APROVACAO.
+           MOVE 02,0 TO WRK-NOTA-REC-MINIMA.
+           MOVE 05,5 TO WRK-NOTA-REC-MAXIMA.
+           OPEN INPUT GRADE-PARAMETERS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ GRADE-PARAMETERS
+                   NOT AT END
+                       MOVE GP-REGISTRO TO WRK-REGISTRO
+               END-READ
+               CLOSE GRADE-PARAMETERS
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ABRE O ROSTER DE RECUPERACAO E O CLASS-MASTER (UMA UNICA VEZ
+      * PARA A EXECUCAO TODA -- VER 1100-BUSCAR-TURMA) E OBTEM A DATA
+      * DO PROCESSAMENTO
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           OPEN EXTEND RECOVERY-ROSTER.
+           IF WRK-FS-RECOVERY = '35'
+               OPEN OUTPUT RECOVERY-ROSTER
+           END-IF.
+           OPEN INPUT CLASS-MASTER.
+           IF WRK-FS-CLASSE = '00'
+               MOVE 'S' TO WRK-CLASSMST-ABERTO-SW
+           END-IF.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           DISPLAY 'DATA DO PROCESSAMENTO: ' WRK-DIA '/' WRK-MES
+               '/' WRK-ANO.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * SE CLASS-BATCH JA EXISTIR, ASSUME-SE UM REPROCESSAMENTO EM
+      * LOTE DA TURMA E O MODO LOTE E SELECIONADO SEM NENHUM
+      * ACCEPT FROM CONSOLE (JOB NOTURNO). CASO CONTRARIO, MANTEM-
+      * SE O MODO INTERATIVO ORIGINAL.
+      *----------------------------------------------------------
+       0700-DETECTAR-MODO.
+           OPEN INPUT CLASS-BATCH.
+           IF WRK-FS-LOTE9 = '00'
+               CLOSE CLASS-BATCH
+               MOVE 'S' TO WRK-MODO-LOTE-SW
+           END-IF.
+       0700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CAPTURA NO CONSOLE A MATRICULA, TURMA, NOTAS, IDIOMA DE
+      * SAIDA E A OPCAO DE EXPORTACAO DO MODO INTERATIVO
+      *----------------------------------------------------------
+       1150-CAPTURAR-INTERATIVO.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           DISPLAY 'TURMA DO ALUNO: '.
+           ACCEPT WRK-TURMA FROM CONSOLE.
+           ACCEPT WRK-N1 FROM CONSOLE.
+           ACCEPT WRK-N2 FROM CONSOLE.
+           DISPLAY 'N1: ' WRK-N1.
+           DISPLAY 'N2: ' WRK-N2.
+           PERFORM 1100-BUSCAR-TURMA THRU 1100-EXIT.
+           DISPLAY 'IDIOMA DE SAIDA (P=PORTUGUES E=ENGLISH): '.
+           ACCEPT WRK-IDIOMA-SW FROM CONSOLE.
+           DISPLAY 'EXPORTAR CLASSIFICACAO EM ARQUIVO DELIMITADO '
+               '(S/N): '.
+           ACCEPT WRK-EXPORTAR-SW FROM CONSOLE.
+           PERFORM 1160-ABRIR-EXPORTACAO THRU 1160-EXIT.
+       1150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ABRE GRADE-EXPORT QUANDO A EXPORTACAO DELIMITADA ESTIVER
+      * LIGADA, NO MODO INTERATIVO OU NO MODO LOTE
+      *----------------------------------------------------------
+       1160-ABRIR-EXPORTACAO.
+           IF WRK-EXPORTAR
+               OPEN EXTEND GRADE-EXPORT
+               IF WRK-FS-EXPORT = '35'
+                   OPEN OUTPUT GRADE-EXPORT
+               END-IF
+           END-IF.
+       1160-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PROCURA A DESCRICAO DA TURMA EM CLASS-MASTER PARA QUE A
+      * CLASSIFICACAO SEJA REPORTADA JUNTO DA SECAO DO ALUNO
+      *----------------------------------------------------------
+       1100-BUSCAR-TURMA.
+           MOVE SPACES TO WRK-DESCRICAO-TURMA.
+           IF WRK-CLASSMST-ABERTO
+               MOVE WRK-TURMA TO CLASS-CODIGO
+               READ CLASS-MASTER
+                   INVALID KEY
+                       MOVE WRK-TURMA TO WRK-DESCRICAO-TURMA
+                   NOT INVALID KEY
+                       MOVE CLASS-DESCRICAO TO WRK-DESCRICAO-TURMA
+               END-READ
+           ELSE
+               MOVE WRK-TURMA TO WRK-DESCRICAO-TURMA
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CALCULA A MEDIA E CLASSIFICA O ALUNO
+      *----------------------------------------------------------
+       2000-CLASSIFICAR.
+           COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.
+           DISPLAY 'TURMA ' WRK-TURMA ' - ' WRK-DESCRICAO-TURMA.
+           EVALUATE WRK-MEDIA
+               WHEN WRK-NOTA-APROVACAO THRU 10
+                   MOVE 'APROVADO' TO WRK-STATUS-AUX
+                   IF WRK-IDIOMA-INGLES
+                       DISPLAY 'PASSED'
+                   ELSE
+                       DISPLAY 'APROVADO'
+                   END-IF
+               WHEN WRK-NOTA-REC-MINIMA THRU WRK-NOTA-REC-MAXIMA
+                   MOVE 'RECUPERACAO' TO WRK-STATUS-AUX
+                   IF WRK-IDIOMA-INGLES
+                       DISPLAY 'MAKE-UP EXAM'
+                   ELSE
+                       DISPLAY 'RECUPERACAO'
+                   END-IF
+                   PERFORM 3000-GRAVAR-RECUPERACAO THRU 3000-EXIT
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-STATUS-AUX
+                   IF WRK-IDIOMA-INGLES
+                       DISPLAY 'FAILED'
+                   ELSE
+                       DISPLAY 'REPROVADO'
+                   END-IF
+           END-EVALUATE.
+           DISPLAY 'MEDIA ' WRK-MEDIA.
+           PERFORM 2300-DERIVAR-CONCEITO THRU 2300-EXIT.
+           PERFORM 4000-GRAVAR-EXPORTACAO THRU 4000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * DERIVA O CONCEITO PADRAO A/B/C/D/F A PARTIR DA MESMA MEDIA,
+      * PARA OS HISTORICOS ENVIADOS A OUTRAS INSTITUICOES. NAO
+      * SUBSTITUI A CLASSIFICACAO APROVADO/RECUPERACAO/REPROVADO.
+      *----------------------------------------------------------
+       2300-DERIVAR-CONCEITO.
+           EVALUATE WRK-MEDIA
+               WHEN 9,0 THRU 10
+                   MOVE 'A' TO WRK-CONCEITO
+               WHEN 7,0 THRU 8,9
+                   MOVE 'B' TO WRK-CONCEITO
+               WHEN 6,0 THRU 6,9
+                   MOVE 'C' TO WRK-CONCEITO
+               WHEN 4,0 THRU 5,9
+                   MOVE 'D' TO WRK-CONCEITO
+               WHEN OTHER
+                   MOVE 'F' TO WRK-CONCEITO
+           END-EVALUATE.
+           DISPLAY 'CONCEITO ' WRK-CONCEITO.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * GRAVA O ALUNO NO ROSTER DE RECUPERACAO COM A DATA DE
+      * RETESTE AGENDADA 15 DIAS CORRIDOS A FRENTE DA AVALIACAO
+      *----------------------------------------------------------
+       3000-GRAVAR-RECUPERACAO.
+           COMPUTE WRK-DATA-INTEIRA =
+               WRK-ANO * 10000 + WRK-MES * 100 + WRK-DIA.
+           COMPUTE WRK-DATA-JULIANA =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-INTEIRA).
+           COMPUTE WRK-RETESTE-INTEIRA =
+               FUNCTION DATE-OF-INTEGER(WRK-DATA-JULIANA +
+                   WRK-PRAZO-RETESTE).
+           MOVE WRK-MATRICULA TO RECOVREC-MATRICULA.
+           MOVE WRK-ANO TO RECOVREC-ORIG-ANO.
+           MOVE WRK-MES TO RECOVREC-ORIG-MES.
+           MOVE WRK-DIA TO RECOVREC-ORIG-DIA.
+           MOVE WRK-MEDIA TO RECOVREC-MEDIA-ORIGINAL.
+           MOVE WRK-RETESTE-ANO TO RECOVREC-RET-ANO.
+           MOVE WRK-RETESTE-MES TO RECOVREC-RET-MES.
+           MOVE WRK-RETESTE-DIA TO RECOVREC-RET-DIA.
+           SET RECOVREC-PENDENTE TO TRUE.
+           WRITE RECOVREC-REGISTRO.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * GRAVA A MATRICULA, TURMA, MEDIA E STATUS EM FORMATO CSV NO
+      * ARQUIVO DE EXPORTACAO, QUANDO SOLICITADO PELO USUARIO
+      *----------------------------------------------------------
+       4000-GRAVAR-EXPORTACAO.
+           IF WRK-EXPORTAR
+               MOVE WRK-MEDIA TO WRK-EXP-MEDIA
+               MOVE SPACES TO EXPORT-LINHA
+               STRING WRK-MATRICULA DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WRK-TURMA DELIMITED BY SPACE
+                   ',' DELIMITED BY SIZE
+                   WRK-EXP-MEDIA DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WRK-STATUS-AUX DELIMITED BY SPACE
+                   ',' DELIMITED BY SIZE
+                   WRK-CONCEITO DELIMITED BY SIZE
+                   INTO EXPORT-LINHA
+               WRITE EXPORT-LINHA
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * MODO LOTE: RECLASSIFICA A TURMA INTEIRA A PARTIR DE
+      * CLASS-BATCH, UMA CLASSIFICACAO POR LINHA, SEM NENHUM
+      * ACCEPT FROM CONSOLE. IDIOMA FIXADO EM PORTUGUES E
+      * EXPORTACAO CSV SEMPRE LIGADA.
+      *----------------------------------------------------------
+       6000-PROCESSAR-LOTE.
+           MOVE 'P' TO WRK-IDIOMA-SW.
+           MOVE 'S' TO WRK-EXPORTAR-SW.
+           PERFORM 1160-ABRIR-EXPORTACAO THRU 1160-EXIT.
+           OPEN INPUT CLASS-BATCH.
+           PERFORM 6200-LER-LOTE THRU 6200-EXIT.
+           PERFORM 6100-PROCESSAR-REGISTRO-LOTE THRU 6100-EXIT
+               UNTIL WRK-EOF-LOTE9.
+           CLOSE CLASS-BATCH.
+       6000-EXIT.
+           EXIT.
+
+       6100-PROCESSAR-REGISTRO-LOTE.
+           MOVE CLSBT9-MATRICULA TO WRK-MATRICULA.
+           MOVE CLSBT9-TURMA TO WRK-TURMA.
+           MOVE CLSBT9-N1 TO WRK-N1.
+           MOVE CLSBT9-N2 TO WRK-N2.
+           PERFORM 1100-BUSCAR-TURMA THRU 1100-EXIT.
+           PERFORM 2000-CLASSIFICAR THRU 2000-EXIT.
+           PERFORM 6200-LER-LOTE THRU 6200-EXIT.
+       6100-EXIT.
+           EXIT.
+
+       6200-LER-LOTE.
+           READ CLASS-BATCH
+               AT END
+                   MOVE 'Y' TO WRK-EOF-LOTE9-SW
+           END-READ.
+       6200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FECHA OS ARQUIVOS DE RECUPERACAO, TURMAS E EXPORTACAO
+      *----------------------------------------------------------
+       8000-FINALIZAR.
+           CLOSE RECOVERY-ROSTER.
+           IF WRK-CLASSMST-ABERTO
+               CLOSE CLASS-MASTER
+           END-IF.
+           IF WRK-EXPORTAR
+               CLOSE GRADE-EXPORT
+           END-IF.
+       8000-EXIT.
+           EXIT.
