@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = Calcular a media geral (GPA) de um aluno a partir
+      *            de todos os lancamentos MEDIA-ANUAL do historico
+      *            de notas gravado por PROGCOB06, cobrindo todas as
+      *            disciplinas e periodos ja processados.
+      * DATA = 09/08/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Programa criado.
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-HISTORY ASSIGN TO "GRADEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTORICO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       COPY GRADEHST REPLACING ==:PREFIXO:== BY ==GH==.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-HISTORICO PIC X(02) VALUE '00'.
+       77 WRK-MATRICULA-BUSCA PIC 9(07) VALUE ZEROS.
+       77 WRK-EOF-HIST-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-HIST VALUE 'Y'.
+       77 WRK-QTDE-MEDIAS PIC 9(05) VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-GPA PIC S9(02)V99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-HISTORICO THRU 2000-EXIT
+               UNTIL WRK-EOF-HIST.
+           PERFORM 3000-CALCULAR-GPA THRU 3000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * ABRE O HISTORICO DE NOTAS E OBTEM A MATRICULA A CONSULTAR
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           OPEN INPUT GRADE-HISTORY.
+           IF WRK-FS-HISTORICO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR GRADE-HISTORY - FS '
+                   WRK-FS-HISTORICO
+               MOVE 'Y' TO WRK-EOF-HIST-SW
+           END-IF.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA-BUSCA FROM CONSOLE.
+           PERFORM 2100-LER-HISTORICO THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PERCORRE O HISTORICO SOMANDO AS MEDIAS ANUAIS (UMA POR
+      * DISCIPLINA/PERIODO JA PROCESSADO) DA MATRICULA INFORMADA
+      *----------------------------------------------------------
+       2000-PROCESSAR-HISTORICO.
+           IF GH-MATRICULA = WRK-MATRICULA-BUSCA AND
+              GH-OPERACAO = 'MEDIA-ANUAL'
+               ADD GH-RESULTADO TO WRK-SOMA-MEDIAS
+               ADD 1 TO WRK-QTDE-MEDIAS
+           END-IF.
+           PERFORM 2100-LER-HISTORICO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-HISTORICO.
+           READ GRADE-HISTORY
+               AT END
+                   MOVE 'Y' TO WRK-EOF-HIST-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CALCULA E EXIBE A MEDIA GERAL (GPA) DO ALUNO
+      *----------------------------------------------------------
+       3000-CALCULAR-GPA.
+           IF WRK-QTDE-MEDIAS = ZEROS
+               DISPLAY 'NENHUMA MEDIA ANUAL ENCONTRADA PARA A '
+                   'MATRICULA ' WRK-MATRICULA-BUSCA
+           ELSE
+               COMPUTE WRK-GPA ROUNDED =
+                   WRK-SOMA-MEDIAS / WRK-QTDE-MEDIAS
+               DISPLAY 'MATRICULA: ' WRK-MATRICULA-BUSCA
+               DISPLAY 'DISCIPLINAS/PERIODOS CONSIDERADOS: '
+                   WRK-QTDE-MEDIAS
+               DISPLAY 'GPA (MEDIA GERAL): ' WRK-GPA
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FECHA O ARQUIVO DE HISTORICO
+      *----------------------------------------------------------
+       8000-FINALIZAR.
+           CLOSE GRADE-HISTORY.
+       8000-EXIT.
+           EXIT.
