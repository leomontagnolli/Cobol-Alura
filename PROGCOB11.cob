@@ -5,33 +5,412 @@
       * AUTHOR = LEONARDO LEOMONTAGNOLLI
       * OBJETIVO = RECEBER USUARIO E NIVEL UTILIZANDO VAR NIVEL 88
       * DATA = 12/07/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Acrescidos os niveis PROFESSOR e
+      *                    COORDENADOR ao esquema de 88 de WRK-NIVEL,
+      *                    cada um roteado para um acesso proprio
+      *                    (professor grava notas, coordenador so
+      *                    consulta relatorios), em vez de cair todo
+      *                    mundo que nao e ADM no mesmo USER generico.
+      *                    Estrutura convertida em paragrafos.
+      * 09/08/2026 LL      O nivel informado so e liberado apos o PIN
+      *                    de WRK-USUARIO ser conferido contra o
+      *                    arquivo de seguranca SECURITY-FILE, em vez
+      *                    de o programa confiar cegamente no que a
+      *                    pessoa digita.
+      * 09/08/2026 LL      Toda tentativa de acesso -- inclusive as
+      *                    rejeitadas com NAO AUTORIZADO -- passa a
+      *                    ser gravada em AUDIT-LOG com usuario,
+      *                    nivel, data corrente e o resultado, para
+      *                    permitirmos conferir o historico de
+      *                    acessos ao sistema.
+      * 09/08/2026 LL      Tentativas NAO AUTORIZADO consecutivas do
+      *                    mesmo WRK-USUARIO passam a ser contadas em
+      *                    LOCK-FILE; ao atingir o limite o usuario e
+      *                    bloqueado e novas tentativas sao
+      *                    rejeitadas sem nem conferir o PIN, ate que
+      *                    o contador seja zerado manualmente.
+      * 09/08/2026 LL      WRK-NIVEL deixa de ser autodeclarado no
+      *                    terminal e passa a ser procurado no
+      *                    cadastro STAFF-ROSTER (copybook STAFFREC)
+      *                    pelo WRK-USUARIO; quem nao estiver
+      *                    cadastrado fica com nivel zero, que cai no
+      *                    WHEN OTHER (NAO AUTORIZADO).
+      * 09/08/2026 LL      O ramo ADM passa a pedir a matricula do
+      *                    aluno cujo boletim/historico sera liberado
+      *                    e a conferir BILLING-STATUS (copybook
+      *                    BILLREC); havendo pendencia financeira em
+      *                    aberto a liberacao e bloqueada mesmo para
+      *                    quem tem nivel administrador, atendendo a
+      *                    exigencia da secretaria financeira.
+      * 09/08/2026 LL      Acrescido WRK-IDIOMA-SW: quando informado
+      *                    'E', as mensagens de resultado do acesso
+      *                    (NAO AUTORIZADO, nivel liberado, bloqueio
+      *                    por cobranca etc.) passam a ser exibidas em
+      *                    ingles, para atender alunos de intercambio
+      *                    e funcionarios que nao leem portugues. A
+      *                    logica de autorizacao e o que e gravado em
+      *                    AUDIT-LOG nao mudam.
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECURITY-FILE ASSIGN TO "SECUSER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEC-USUARIO
+               FILE STATUS IS WRK-FS-SECURITY.
+           SELECT LOCK-FILE ASSIGN TO "LOCKFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOCK-USUARIO
+               FILE STATUS IS WRK-FS-LOCK.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT STAFF-ROSTER ASSIGN TO "STAFFROL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAFF-USUARIO
+               FILE STATUS IS WRK-FS-STAFF.
+           SELECT BILLING-STATUS ASSIGN TO "BILLSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BILL-MATRICULA
+               FILE STATUS IS WRK-FS-BILLING.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SECURITY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SECUSER.
+       FD  LOCK-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOCKREC.
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+       FD  STAFF-ROSTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STAFFREC.
+       FD  BILLING-STATUS
+           LABEL RECORDS ARE STANDARD.
+       COPY BILLREC.
        WORKING-STORAGE SECTION.
+       COPY RUNDATE.
        77 WRK-USUARIO PIC X(20) VALUE SPACES.
        77 WRK-NIVEL PIC 9(02) VALUE ZEROS.
-        88 ADM  VALUE 01.
-        88 USER  VALUE 02.
+           88 ADM          VALUE 01.
+           88 USER         VALUE 02.
+           88 PROFESSOR    VALUE 03.
+           88 COORDENADOR  VALUE 04.
+       77 WRK-FS-SECURITY PIC X(02) VALUE '00'.
+       77 WRK-PIN PIC 9(04) VALUE ZEROS.
+       77 WRK-PIN-SW PIC X(01) VALUE 'N'.
+           88 WRK-PIN-CONFIRMADO VALUE 'S'.
+       77 WRK-FS-LOCK PIC X(02) VALUE '00'.
+       77 WRK-LIMITE-TENTATIVAS PIC 9(02) VALUE 03.
+       77 WRK-BLOQUEIO-SW PIC X(01) VALUE 'N'.
+           88 WRK-USUARIO-BLOQUEADO VALUE 'S'.
+       77 WRK-FS-AUDIT PIC X(02) VALUE '00'.
+       77 WRK-FS-STAFF PIC X(02) VALUE '00'.
+       77 WRK-RESULTADO-AUX PIC X(15) VALUE SPACES.
+       77 WRK-FS-BILLING PIC X(02) VALUE '00'.
+       77 WRK-MATRICULA-ALUNO PIC 9(07) VALUE ZEROS.
+       77 WRK-HOLD-SW PIC X(01) VALUE 'N'.
+           88 WRK-TEM-HOLD VALUE 'S'.
+       77 WRK-IDIOMA-SW PIC X(01) VALUE 'P'.
+           88 WRK-IDIOMA-INGLES VALUE 'E'.
+           88 WRK-IDIOMA-PORTUGUES VALUE 'P'.
        PROCEDURE DIVISION.
-          DISPLAY 'USUARIO .. '
-          ACCEPT WRK-USUARIO FROM CONSOLE.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 1200-VERIFICAR-BLOQUEIO THRU 1200-EXIT.
+           PERFORM 1400-BUSCAR-NIVEL THRU 1400-EXIT.
+           PERFORM 1500-VALIDAR-PIN THRU 1500-EXIT.
+           PERFORM 1700-ATUALIZAR-BLOQUEIO THRU 1700-EXIT.
+           PERFORM 2000-VERIFICAR-ACESSO THRU 2000-EXIT.
+           PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * OBTEM A DATA CORRENTE, O USUARIO E O PIN INFORMADOS
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           DISPLAY 'USUARIO .. '.
+           ACCEPT WRK-USUARIO FROM CONSOLE.
+           DISPLAY 'PIN ...'.
+           ACCEPT WRK-PIN FROM CONSOLE.
+           DISPLAY 'IDIOMA DE SAIDA (P=PORTUGUES E=ENGLISH): '.
+           ACCEPT WRK-IDIOMA-SW FROM CONSOLE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * VERIFICA SE O WRK-USUARIO JA ESTA BLOQUEADO EM LOCK-FILE
+      * ANTES DE SEQUER CONFERIR O PIN.
+      *----------------------------------------------------------
+       1200-VERIFICAR-BLOQUEIO.
+           MOVE 'N' TO WRK-BLOQUEIO-SW.
+           OPEN INPUT LOCK-FILE.
+           IF WRK-FS-LOCK = '00'
+               MOVE WRK-USUARIO TO LOCK-USUARIO
+               READ LOCK-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF LOCK-BLOQUEADO
+                           MOVE 'S' TO WRK-BLOQUEIO-SW
+                       END-IF
+               END-READ
+               CLOSE LOCK-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PROCURA O NIVEL DE ACESSO DE WRK-USUARIO NO CADASTRO
+      * STAFF-ROSTER. QUEM NAO ESTIVER CADASTRADO FICA COM NIVEL
+      * ZERO, QUE NAO CASA COM NENHUM 88 E CAI EM NAO AUTORIZADO.
+      *----------------------------------------------------------
+       1400-BUSCAR-NIVEL.
+           MOVE ZEROS TO WRK-NIVEL.
+           IF NOT WRK-USUARIO-BLOQUEADO
+               OPEN INPUT STAFF-ROSTER
+               IF WRK-FS-STAFF = '00'
+                   MOVE WRK-USUARIO TO STAFF-USUARIO
+                   READ STAFF-ROSTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE STAFF-NIVEL TO WRK-NIVEL
+                   END-READ
+                   CLOSE STAFF-ROSTER
+               END-IF
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CONFERE O PIN INFORMADO CONTRA O CADASTRADO EM
+      * SECURITY-FILE PARA O WRK-USUARIO. SE O USUARIO NAO ESTIVER
+      * CADASTRADO OU O PIN NAO CONFERIR, O ACESSO NAO E LIBERADO.
+      *----------------------------------------------------------
+       1500-VALIDAR-PIN.
+           MOVE 'N' TO WRK-PIN-SW.
+           IF NOT WRK-USUARIO-BLOQUEADO
+               OPEN INPUT SECURITY-FILE
+               IF WRK-FS-SECURITY = '00'
+                   MOVE WRK-USUARIO TO SEC-USUARIO
+                   READ SECURITY-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF SEC-PIN = WRK-PIN
+                               MOVE 'S' TO WRK-PIN-SW
+                           END-IF
+                   END-READ
+                   CLOSE SECURITY-FILE
+               END-IF
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ATUALIZA O CONTADOR DE TENTATIVAS EM LOCK-FILE: ZERA QUANDO
+      * O PIN CONFERE, INCREMENTA (E BLOQUEIA AO ATINGIR O LIMITE)
+      * QUANDO NAO CONFERE. NAO MEXE NO CONTADOR SE O USUARIO JA
+      * ESTAVA BLOQUEADO ANTES DESTA TENTATIVA.
+      *----------------------------------------------------------
+       1700-ATUALIZAR-BLOQUEIO.
+           IF NOT WRK-USUARIO-BLOQUEADO
+               IF WRK-PIN-CONFIRMADO
+                   PERFORM 1710-ZERAR-TENTATIVAS THRU 1710-EXIT
+               ELSE
+                   PERFORM 1720-INCREMENTAR-TENTATIVAS THRU 1720-EXIT
+               END-IF
+           END-IF.
+       1700-EXIT.
+           EXIT.
+
+       1710-ZERAR-TENTATIVAS.
+           PERFORM 1730-ABRIR-LOCK-IO THRU 1730-EXIT.
+           MOVE WRK-USUARIO TO LOCK-USUARIO.
+           READ LOCK-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ZEROS TO LOCK-TENTATIVAS
+                   SET LOCK-ABERTO TO TRUE
+                   REWRITE LOCK-REGISTRO
+           END-READ.
+           CLOSE LOCK-FILE.
+       1710-EXIT.
+           EXIT.
+
+       1720-INCREMENTAR-TENTATIVAS.
+           PERFORM 1730-ABRIR-LOCK-IO THRU 1730-EXIT.
+           MOVE WRK-USUARIO TO LOCK-USUARIO.
+           READ LOCK-FILE
+               INVALID KEY
+                   MOVE WRK-USUARIO TO LOCK-USUARIO
+                   MOVE 1 TO LOCK-TENTATIVAS
+                   SET LOCK-ABERTO TO TRUE
+                   WRITE LOCK-REGISTRO
+               NOT INVALID KEY
+                   ADD 1 TO LOCK-TENTATIVAS
+                   IF LOCK-TENTATIVAS >= WRK-LIMITE-TENTATIVAS
+                       SET LOCK-BLOQUEADO TO TRUE
+                   END-IF
+                   REWRITE LOCK-REGISTRO
+           END-READ.
+           CLOSE LOCK-FILE.
+       1720-EXIT.
+           EXIT.
 
-          DISPLAY 'NIVEL ...'
-          ACCEPT WRK-NIVEL FROM CONSOLE.
+      *----------------------------------------------------------
+      * ABRE LOCK-FILE EM MODO I-O, CRIANDO O ARQUIVO NA PRIMEIRA
+      * VEZ SE ELE AINDA NAO EXISTIR.
+      *----------------------------------------------------------
+       1730-ABRIR-LOCK-IO.
+           OPEN I-O LOCK-FILE.
+           IF WRK-FS-LOCK = '35'
+               OPEN OUTPUT LOCK-FILE
+               CLOSE LOCK-FILE
+               OPEN I-O LOCK-FILE
+           END-IF.
+       1730-EXIT.
+           EXIT.
 
-          IF ADM
-            DISPLAY ' NIVEL - ADMNISTRADOR'
-          ELSE
-            IF USER
-              DISPLAY ' NIVEL = USUARIO '
-          ELSE
-              DISPLAY ' NAO AUTORIZADO'
-              END-IF
-          END-IF.
+      *----------------------------------------------------------
+      * ROTEIA O ACESSO CONFORME O NIVEL: ADMINISTRADOR TEM ACESSO
+      * TOTAL, PROFESSOR PODE LANCAR NOTAS, COORDENADOR SO CONSULTA
+      * RELATORIOS, USUARIO COMUM TEM ACESSO BASICO E QUALQUER OUTRO
+      * VALOR E REJEITADO. O PIN PRECISA TER SIDO CONFIRMADO ANTES
+      * DE QUALQUER NIVEL SER LIBERADO.
+      *----------------------------------------------------------
+       2000-VERIFICAR-ACESSO.
+           IF WRK-USUARIO-BLOQUEADO
+               IF WRK-IDIOMA-INGLES
+                   DISPLAY ' USER LOCKED OUT'
+               ELSE
+                   DISPLAY ' USUARIO BLOQUEADO'
+               END-IF
+               MOVE 'BLOQUEADO' TO WRK-RESULTADO-AUX
+           ELSE
+               IF NOT WRK-PIN-CONFIRMADO
+                   IF WRK-IDIOMA-INGLES
+                       DISPLAY ' NOT AUTHORIZED'
+                   ELSE
+                       DISPLAY ' NAO AUTORIZADO'
+                   END-IF
+                   MOVE 'NAO AUTORIZADO' TO WRK-RESULTADO-AUX
+               ELSE
+                   EVALUATE TRUE
+                       WHEN ADM
+                           PERFORM 2100-VERIFICAR-TITULARIDADE
+                               THRU 2100-EXIT
+                       WHEN PROFESSOR
+                           IF WRK-IDIOMA-INGLES
+                               DISPLAY
+                                 ' LEVEL - TEACHER (GRADE ENTRY)'
+                           ELSE
+                               DISPLAY
+                             ' NIVEL - PROFESSOR (LANCAMENTO DE NOTAS)'
+                           END-IF
+                           MOVE 'PROFESSOR' TO WRK-RESULTADO-AUX
+                       WHEN COORDENADOR
+                           IF WRK-IDIOMA-INGLES
+                               DISPLAY ' LEVEL - COORDINATOR (REPORT '
+                                   'INQUIRY)'
+                           ELSE
+                               DISPLAY ' NIVEL - COORDENADOR (CONSULTA '
+                                   'DE RELATORIOS)'
+                           END-IF
+                           MOVE 'COORDENADOR' TO WRK-RESULTADO-AUX
+                       WHEN USER
+                           IF WRK-IDIOMA-INGLES
+                               DISPLAY ' LEVEL = USER '
+                           ELSE
+                               DISPLAY ' NIVEL = USUARIO '
+                           END-IF
+                           MOVE 'USER' TO WRK-RESULTADO-AUX
+                       WHEN OTHER
+                           IF WRK-IDIOMA-INGLES
+                               DISPLAY ' NOT AUTHORIZED'
+                           ELSE
+                               DISPLAY ' NAO AUTORIZADO'
+                           END-IF
+                           MOVE 'NAO AUTORIZADO' TO WRK-RESULTADO-AUX
+                   END-EVALUATE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
 
+      *----------------------------------------------------------
+      * ANTES DE LIBERAR O NIVEL ADMINISTRADOR, PEDE A MATRICULA DO
+      * ALUNO CUJO BOLETIM/HISTORICO SERA LIBERADO E CONFERE
+      * BILLING-STATUS: HAVENDO PENDENCIA FINANCEIRA EM ABERTO A
+      * LIBERACAO E NEGADA MESMO PARA QUEM TEM NIVEL ADM.
+      *----------------------------------------------------------
+       2100-VERIFICAR-TITULARIDADE.
+           DISPLAY ' MATRICULA DO ALUNO PARA LIBERACAO: '.
+           ACCEPT WRK-MATRICULA-ALUNO FROM CONSOLE.
+           MOVE 'N' TO WRK-HOLD-SW.
+           OPEN INPUT BILLING-STATUS.
+           IF WRK-FS-BILLING = '00'
+               MOVE WRK-MATRICULA-ALUNO TO BILL-MATRICULA
+               READ BILLING-STATUS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF BILL-EM-ATRASO
+                           MOVE 'S' TO WRK-HOLD-SW
+                       END-IF
+               END-READ
+               CLOSE BILLING-STATUS
+           END-IF.
+           IF WRK-TEM-HOLD
+               IF WRK-IDIOMA-INGLES
+                   DISPLAY ' RELEASE BLOCKED - OUTSTANDING BALANCE'
+               ELSE
+                   DISPLAY ' LIBERACAO BLOQUEADA - PENDENCIA FINANCEIRA'
+               END-IF
+               MOVE 'BLOQ-COBRANCA' TO WRK-RESULTADO-AUX
+           ELSE
+               IF WRK-IDIOMA-INGLES
+                   DISPLAY ' LEVEL - ADMINISTRATOR'
+               ELSE
+                   DISPLAY ' NIVEL - ADMNISTRADOR'
+               END-IF
+               MOVE 'ADM' TO WRK-RESULTADO-AUX
+           END-IF.
+       2100-EXIT.
+           EXIT.
 
-          STOP RUN.
\ No newline at end of file
+      *----------------------------------------------------------
+      * GRAVA A TENTATIVA DE ACESSO EM AUDIT-LOG: USUARIO, NIVEL,
+      * DATA CORRENTE E O RESULTADO (ADM/PROFESSOR/COORDENADOR/
+      * USER/NAO AUTORIZADO).
+      *----------------------------------------------------------
+       2500-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE WRK-USUARIO TO AUDIT-USUARIO.
+           MOVE WRK-ANO TO AUDIT-ANO.
+           MOVE WRK-MES TO AUDIT-MES.
+           MOVE WRK-DIA TO AUDIT-DIA.
+           MOVE WRK-NIVEL TO AUDIT-NIVEL.
+           MOVE WRK-RESULTADO-AUX TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDIT-LOG.
+       2500-EXIT.
+           EXIT.
