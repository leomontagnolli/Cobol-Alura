@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12.
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = Montar o boletim impresso de um aluno, reunindo o
+      *            nome (STUDENT-MASTER), a media anual por disciplina
+      *            (GRADE-HISTORY, gravado por PROGCOB06) e a
+      *            classificacao final (mesmos cortes de
+      *            GRADE-PARAMETERS usados por PROGCOB09) em um unico
+      *            documento paginado, pronto para impressao.
+      * DATA = 09/08/2026
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Programa criado.
+      * 09/08/2026 LL      GH-RESULTADO passa por um campo editado
+      *                    (WRK-GH-RESULTADO-EXIBE PIC -9999,99) antes
+      *                    do STRING da linha de disciplina; gravar o
+      *                    campo S9(04)V99 sem edicao jogava so os
+      *                    digitos no boletim impresso, sem a virgula
+      *                    decimal (6,5 saia como 000650).
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-HISTORY ASSIGN TO "GRADEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTORICO.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT GRADE-PARAMETERS ASSIGN TO "GRDPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
+           SELECT REPORT-CARD ASSIGN TO "RPTCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       COPY GRADEHST REPLACING ==:PREFIXO:== BY ==GH==.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC REPLACING ==:PREFIXO:== BY ==SM==.
+       FD  GRADE-PARAMETERS
+           LABEL RECORDS ARE STANDARD.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==GP==.
+       FD  REPORT-CARD
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINHA PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY RUNDATE.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==WRK==.
+
+       77 WRK-FS-HISTORICO PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER PIC X(02) VALUE '00'.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE '00'.
+       77 WRK-FS-BOLETIM PIC X(02) VALUE '00'.
+       77 WRK-MATRICULA-BUSCA PIC 9(07) VALUE ZEROS.
+       77 WRK-NOME-ALUNO PIC X(20) VALUE SPACES.
+       77 WRK-EOF-HIST-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-HIST VALUE 'Y'.
+       77 WRK-EOF-SM-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-SM VALUE 'Y'.
+       77 WRK-NUM-PAGINA PIC 9(03) VALUE ZEROS.
+       77 WRK-QTDE-MATERIAS PIC 9(05) VALUE ZEROS.
+       77 WRK-STATUS-AUX PIC X(11) VALUE SPACES.
+       77 WRK-GH-RESULTADO-EXIBE PIC -9999,99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0500-CARREGAR-PARAMETROS THRU 0500-EXIT.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-HISTORICO THRU 2000-EXIT
+               UNTIL WRK-EOF-HIST.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * CARREGA O CORTE DE APROVACAO/RECUPERACAO DE
+      * GRADE-PARAMETERS. SE O ARQUIVO NAO EXISTIR, MANTEM OS
+      * PADROES HISTORICOS (6,0 / 2,0 / 5,5).
+      *----------------------------------------------------------
+       0500-CARREGAR-PARAMETROS.
+           MOVE 06,0 TO WRK-NOTA-APROVACAO.
+           MOVE 02,0 TO WRK-NOTA-REC-MINIMA.
+           MOVE 05,5 TO WRK-NOTA-REC-MAXIMA.
+           OPEN INPUT GRADE-PARAMETERS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ GRADE-PARAMETERS
+                   NOT AT END
+                       MOVE GP-REGISTRO TO WRK-REGISTRO
+               END-READ
+               CLOSE GRADE-PARAMETERS
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ABRE OS ARQUIVOS, OBTEM A MATRICULA A CONSULTAR, O NOME DO
+      * ALUNO E IMPRIME O CABECALHO DO BOLETIM
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           OPEN INPUT GRADE-HISTORY.
+           OPEN INPUT STUDENT-MASTER.
+           OPEN OUTPUT REPORT-CARD.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA-BUSCA FROM CONSOLE.
+           PERFORM 1100-BUSCAR-ALUNO THRU 1100-EXIT.
+           PERFORM 1200-IMPRIMIR-CABECALHO THRU 1200-EXIT.
+           PERFORM 2100-LER-HISTORICO THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PROCURA O NOME DO ALUNO EM STUDENT-MASTER PELA MATRICULA
+      *----------------------------------------------------------
+       1100-BUSCAR-ALUNO.
+           MOVE SPACES TO WRK-NOME-ALUNO.
+           PERFORM 1110-LER-STUDENT-MASTER THRU 1110-EXIT.
+           PERFORM 1120-PROCURAR-ALUNO THRU 1120-EXIT
+               UNTIL WRK-EOF-SM OR WRK-NOME-ALUNO NOT = SPACES.
+       1100-EXIT.
+           EXIT.
+
+       1110-LER-STUDENT-MASTER.
+           READ STUDENT-MASTER
+               AT END
+                   MOVE 'Y' TO WRK-EOF-SM-SW
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1120-PROCURAR-ALUNO.
+           IF SM-MATRICULA = WRK-MATRICULA-BUSCA
+               MOVE SM-NOME TO WRK-NOME-ALUNO
+           ELSE
+               PERFORM 1110-LER-STUDENT-MASTER THRU 1110-EXIT
+           END-IF.
+       1120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * IMPRIME O CABECALHO DO BOLETIM COM PAGINACAO
+      *----------------------------------------------------------
+       1200-IMPRIMIR-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'BOLETIM ESCOLAR' DELIMITED BY SIZE
+               '                    PAGINA: ' DELIMITED BY SIZE
+               WRK-NUM-PAGINA DELIMITED BY SIZE
+               INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'MATRICULA: ' DELIMITED BY SIZE
+               WRK-MATRICULA-BUSCA DELIMITED BY SIZE
+               '   NOME: ' DELIMITED BY SIZE
+               WRK-NOME-ALUNO DELIMITED BY SIZE
+               INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+           MOVE SPACES TO RPT-LINHA.
+           STRING 'DATA DE EMISSAO: ' DELIMITED BY SIZE
+               WRK-DIA DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WRK-MES DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WRK-ANO DELIMITED BY SIZE
+               INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+           MOVE SPACES TO RPT-LINHA.
+           WRITE RPT-LINHA.
+           DISPLAY 'BOLETIM DA MATRICULA ' WRK-MATRICULA-BUSCA
+               ' - ' WRK-NOME-ALUNO.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PERCORRE O HISTORICO IMPRIMINDO UMA LINHA POR DISCIPLINA
+      * (MEDIA-ANUAL) DA MATRICULA INFORMADA
+      *----------------------------------------------------------
+       2000-PROCESSAR-HISTORICO.
+           IF GH-MATRICULA = WRK-MATRICULA-BUSCA AND
+              GH-OPERACAO = 'MEDIA-ANUAL'
+               PERFORM 2200-IMPRIMIR-MATERIA THRU 2200-EXIT
+           END-IF.
+           PERFORM 2100-LER-HISTORICO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-HISTORICO.
+           READ GRADE-HISTORY
+               AT END
+                   MOVE 'Y' TO WRK-EOF-HIST-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CLASSIFICA A MEDIA DA DISCIPLINA E IMPRIME A LINHA
+      *----------------------------------------------------------
+       2200-IMPRIMIR-MATERIA.
+           ADD 1 TO WRK-QTDE-MATERIAS.
+           EVALUATE GH-RESULTADO
+               WHEN WRK-NOTA-APROVACAO THRU 10
+                   MOVE 'APROVADO' TO WRK-STATUS-AUX
+               WHEN WRK-NOTA-REC-MINIMA THRU WRK-NOTA-REC-MAXIMA
+                   MOVE 'RECUPERACAO' TO WRK-STATUS-AUX
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-STATUS-AUX
+           END-EVALUATE.
+           MOVE GH-RESULTADO TO WRK-GH-RESULTADO-EXIBE.
+           MOVE SPACES TO RPT-LINHA.
+           STRING GH-MATERIA DELIMITED BY SIZE
+               '   MEDIA: ' DELIMITED BY SIZE
+               WRK-GH-RESULTADO-EXIBE DELIMITED BY SIZE
+               '   STATUS: ' DELIMITED BY SIZE
+               WRK-STATUS-AUX DELIMITED BY SIZE
+               INTO RPT-LINHA.
+           WRITE RPT-LINHA.
+           DISPLAY '  ' GH-MATERIA ' MEDIA ' GH-RESULTADO
+               ' STATUS ' WRK-STATUS-AUX.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FECHA OS ARQUIVOS DO BOLETIM
+      *----------------------------------------------------------
+       8000-FINALIZAR.
+           IF WRK-QTDE-MATERIAS = ZEROS
+               MOVE SPACES TO RPT-LINHA
+               STRING 'NENHUMA MEDIA ANUAL ENCONTRADA PARA A '
+                   DELIMITED BY SIZE
+                   'MATRICULA ' DELIMITED BY SIZE
+                   WRK-MATRICULA-BUSCA DELIMITED BY SIZE
+                   INTO RPT-LINHA
+               WRITE RPT-LINHA
+           END-IF.
+           CLOSE GRADE-HISTORY.
+           CLOSE STUDENT-MASTER.
+           CLOSE REPORT-CARD.
+       8000-EXIT.
+           EXIT.
