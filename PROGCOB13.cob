@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB13.
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = Ler o historico de notas (GRADE-HISTORY, carimbado
+      *            com a data de execucao vinda de RUNDATE) e reportar
+      *            a evolucao ano a ano das contagens de APROVADO,
+      *            RECUPERACAO e REPROVADO, para acompanharmos a
+      *            tendencia de resultados ao longo dos anos letivos
+      *            em vez de olhar apenas o periodo corrente.
+      * DATA = 09/08/2026
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      Programa criado.
+      * 09/08/2026 LL      Acrescentado 2150-ORDENAR-ANOS: a tabela de
+      *                    anos e reordenada (bolha) por WRK-ANO-VALOR
+      *                    antes de imprimir a tendencia, ja que ela
+      *                    era montada na ordem de primeira ocorrencia
+      *                    no arquivo, nao na ordem cronologica --
+      *                    com reprocessamentos em lote o historico
+      *                    pode trazer anos fora de ordem, o que fazia
+      *                    o MELHOROU/PIOROU comparar contra a linha
+      *                    anterior da tabela em vez do ano anterior.
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-HISTORY ASSIGN TO "GRADEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTORICO.
+           SELECT GRADE-PARAMETERS ASSIGN TO "GRDPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       COPY GRADEHST REPLACING ==:PREFIXO:== BY ==GH==.
+       FD  GRADE-PARAMETERS
+           LABEL RECORDS ARE STANDARD.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==GP==.
+       WORKING-STORAGE SECTION.
+       COPY GRDPARM REPLACING ==:PREFIXO:== BY ==WRK==.
+
+       77 WRK-FS-HISTORICO PIC X(02) VALUE '00'.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE '00'.
+       77 WRK-EOF-HIST-SW PIC X(01) VALUE 'N'.
+           88 WRK-EOF-HIST VALUE 'Y'.
+      *---------------------------------------------------------
+      * TABELA DE CONTAGENS POR ANO LETIVO
+      *---------------------------------------------------------
+       77 WRK-QTDE-ANOS PIC 9(02) VALUE ZEROS.
+       01  WRK-TABELA-ANOS.
+           05 WRK-ANO-ITEM OCCURS 20 TIMES
+                   INDEXED BY WRK-IDX-ANO WRK-IDX-ANO-B.
+               10 WRK-ANO-VALOR        PIC 9(04) VALUE ZEROS.
+               10 WRK-ANO-APROVADO     PIC 9(05) VALUE ZEROS.
+               10 WRK-ANO-RECUPERACAO  PIC 9(05) VALUE ZEROS.
+               10 WRK-ANO-REPROVADO    PIC 9(05) VALUE ZEROS.
+      *---------------------------------------------------------
+      * AREA DE TROCA PARA A ORDENACAO DA TABELA DE ANOS (VER
+      * 2150-ORDENAR-ANOS) -- MESMO LAYOUT DE WRK-ANO-ITEM
+      *---------------------------------------------------------
+       01  WRK-ANO-TEMP.
+           05 WRK-TEMP-ANO-VALOR        PIC 9(04).
+           05 WRK-TEMP-ANO-APROVADO     PIC 9(05).
+           05 WRK-TEMP-ANO-RECUPERACAO  PIC 9(05).
+           05 WRK-TEMP-ANO-REPROVADO    PIC 9(05).
+       77 WRK-TROCOU-SW PIC X(01) VALUE 'N'.
+           88 WRK-TROCOU VALUE 'S'.
+       77 WRK-TOTAL-ANO PIC 9(05) VALUE ZEROS.
+       77 WRK-PCT-APROVACAO PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-PCT-ANTERIOR PIC 9(03)V99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0500-CARREGAR-PARAMETROS THRU 0500-EXIT.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-HISTORICO THRU 2000-EXIT
+               UNTIL WRK-EOF-HIST.
+           PERFORM 2150-ORDENAR-ANOS THRU 2150-EXIT.
+           PERFORM 3000-IMPRIMIR-TENDENCIA THRU 3000-EXIT.
+           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * CARREGA O CORTE DE APROVACAO/RECUPERACAO DE
+      * GRADE-PARAMETERS. SE O ARQUIVO NAO EXISTIR, MANTEM OS
+      * PADROES HISTORICOS (6,0 / 2,0 / 5,5).
+      *----------------------------------------------------------
+       0500-CARREGAR-PARAMETROS.
+           MOVE 06,0 TO WRK-NOTA-APROVACAO.
+           MOVE 02,0 TO WRK-NOTA-REC-MINIMA.
+           MOVE 05,5 TO WRK-NOTA-REC-MAXIMA.
+           OPEN INPUT GRADE-PARAMETERS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ GRADE-PARAMETERS
+                   NOT AT END
+                       MOVE GP-REGISTRO TO WRK-REGISTRO
+               END-READ
+               CLOSE GRADE-PARAMETERS
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ABRE O HISTORICO DE NOTAS
+      *----------------------------------------------------------
+       1000-INICIALIZAR.
+           OPEN INPUT GRADE-HISTORY.
+           IF WRK-FS-HISTORICO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR GRADE-HISTORY - FS '
+                   WRK-FS-HISTORICO
+               MOVE 'Y' TO WRK-EOF-HIST-SW
+           ELSE
+               PERFORM 2900-LER-HISTORICO THRU 2900-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PERCORRE O HISTORICO CLASSIFICANDO CADA MEDIA-ANUAL NO
+      * ANO LETIVO CORRESPONDENTE (GH-ANO)
+      *----------------------------------------------------------
+       2000-PROCESSAR-HISTORICO.
+           IF GH-OPERACAO = 'MEDIA-ANUAL'
+               PERFORM 2100-LOCALIZAR-ANO THRU 2100-EXIT
+               PERFORM 2200-CLASSIFICAR-E-CONTAR THRU 2200-EXIT
+           END-IF.
+           PERFORM 2900-LER-HISTORICO THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LOCALIZA A LINHA DO ANO GH-ANO NA TABELA, CRIANDO UMA
+      * NOVA LINHA SE FOR O PRIMEIRO REGISTRO DAQUELE ANO
+      *----------------------------------------------------------
+       2100-LOCALIZAR-ANO.
+           SET WRK-IDX-ANO TO 1.
+           SEARCH WRK-ANO-ITEM
+               AT END
+                   ADD 1 TO WRK-QTDE-ANOS
+                   SET WRK-IDX-ANO TO WRK-QTDE-ANOS
+                   MOVE GH-ANO TO WRK-ANO-VALOR (WRK-IDX-ANO)
+               WHEN WRK-ANO-VALOR (WRK-IDX-ANO) = GH-ANO
+                   CONTINUE
+           END-SEARCH.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ORDENA A TABELA DE ANOS EM ORDEM CRESCENTE DE WRK-ANO-VALOR.
+      * A TABELA E MONTADA NA ORDEM DE PRIMEIRA OCORRENCIA NO
+      * ARQUIVO (VER 2100-LOCALIZAR-ANO), QUE NAO E NECESSARIAMENTE
+      * A ORDEM CRONOLOGICA SE O HISTORICO FOI GRAVADO POR MAIS DE
+      * UMA EXECUCAO OU REPROCESSAMENTO EM LOTE; SEM ESTA ORDENACAO,
+      * 3100-IMPRIMIR-ANO COMPARARIA O PERCENTUAL DE APROVACAO CONTRA
+      * A LINHA ANTERIOR DA TABELA, NAO CONTRA O ANO LETIVO ANTERIOR.
+      *----------------------------------------------------------
+       2150-ORDENAR-ANOS.
+           IF WRK-QTDE-ANOS > 1
+               MOVE 'S' TO WRK-TROCOU-SW
+               PERFORM 2160-PASSADA-ORDENACAO THRU 2160-EXIT
+                   UNTIL NOT WRK-TROCOU
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2160-PASSADA-ORDENACAO.
+           MOVE 'N' TO WRK-TROCOU-SW.
+           PERFORM 2170-COMPARAR-ADJACENTES THRU 2170-EXIT
+               VARYING WRK-IDX-ANO FROM 1 BY 1
+               UNTIL WRK-IDX-ANO >= WRK-QTDE-ANOS.
+       2160-EXIT.
+           EXIT.
+
+       2170-COMPARAR-ADJACENTES.
+           SET WRK-IDX-ANO-B TO WRK-IDX-ANO.
+           SET WRK-IDX-ANO-B UP BY 1.
+           IF WRK-ANO-VALOR (WRK-IDX-ANO) >
+              WRK-ANO-VALOR (WRK-IDX-ANO-B)
+               MOVE WRK-ANO-ITEM (WRK-IDX-ANO) TO WRK-ANO-TEMP
+               MOVE WRK-ANO-ITEM (WRK-IDX-ANO-B) TO
+                   WRK-ANO-ITEM (WRK-IDX-ANO)
+               MOVE WRK-ANO-TEMP TO WRK-ANO-ITEM (WRK-IDX-ANO-B)
+               MOVE 'S' TO WRK-TROCOU-SW
+           END-IF.
+       2170-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CLASSIFICA A MEDIA-ANUAL LIDA E SOMA NA CONTAGEM DO ANO
+      *----------------------------------------------------------
+       2200-CLASSIFICAR-E-CONTAR.
+           EVALUATE GH-RESULTADO
+               WHEN WRK-NOTA-APROVACAO THRU 10
+                   ADD 1 TO WRK-ANO-APROVADO (WRK-IDX-ANO)
+               WHEN WRK-NOTA-REC-MINIMA THRU WRK-NOTA-REC-MAXIMA
+                   ADD 1 TO WRK-ANO-RECUPERACAO (WRK-IDX-ANO)
+               WHEN OTHER
+                   ADD 1 TO WRK-ANO-REPROVADO (WRK-IDX-ANO)
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+
+       2900-LER-HISTORICO.
+           READ GRADE-HISTORY
+               AT END
+                   MOVE 'Y' TO WRK-EOF-HIST-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * IMPRIME A CONTAGEM E O PERCENTUAL DE APROVACAO DE CADA ANO
+      * LETIVO, EM ORDEM CRONOLOGICA CRESCENTE (2150-ORDENAR-ANOS JA
+      * ORDENOU A TABELA)
+      *----------------------------------------------------------
+       3000-IMPRIMIR-TENDENCIA.
+           DISPLAY 'TENDENCIA ANUAL DE APROVACAO/REPROVACAO'.
+           IF WRK-QTDE-ANOS = ZEROS
+               DISPLAY 'NENHUM LANCAMENTO MEDIA-ANUAL ENCONTRADO'
+           ELSE
+               MOVE ZEROS TO WRK-PCT-ANTERIOR
+               PERFORM 3100-IMPRIMIR-ANO THRU 3100-EXIT
+                   VARYING WRK-IDX-ANO FROM 1 BY 1
+                   UNTIL WRK-IDX-ANO > WRK-QTDE-ANOS
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIMIR-ANO.
+           COMPUTE WRK-TOTAL-ANO =
+               WRK-ANO-APROVADO (WRK-IDX-ANO) +
+               WRK-ANO-RECUPERACAO (WRK-IDX-ANO) +
+               WRK-ANO-REPROVADO (WRK-IDX-ANO).
+           IF WRK-TOTAL-ANO = ZEROS
+               MOVE ZEROS TO WRK-PCT-APROVACAO
+           ELSE
+               COMPUTE WRK-PCT-APROVACAO ROUNDED =
+                   (WRK-ANO-APROVADO (WRK-IDX-ANO) * 100) /
+                   WRK-TOTAL-ANO
+           END-IF.
+           DISPLAY 'ANO ' WRK-ANO-VALOR (WRK-IDX-ANO)
+               ' APROVADO ' WRK-ANO-APROVADO (WRK-IDX-ANO)
+               ' RECUPERACAO ' WRK-ANO-RECUPERACAO (WRK-IDX-ANO)
+               ' REPROVADO ' WRK-ANO-REPROVADO (WRK-IDX-ANO)
+               ' PCT-APROVACAO ' WRK-PCT-APROVACAO.
+           IF WRK-IDX-ANO > 1
+               IF WRK-PCT-APROVACAO > WRK-PCT-ANTERIOR
+                   DISPLAY '  TENDENCIA: MELHOROU EM RELACAO AO '
+                       'ANO ANTERIOR'
+               ELSE
+                   IF WRK-PCT-APROVACAO < WRK-PCT-ANTERIOR
+                       DISPLAY '  TENDENCIA: PIOROU EM RELACAO AO '
+                           'ANO ANTERIOR'
+                   ELSE
+                       DISPLAY '  TENDENCIA: ESTAVEL EM RELACAO AO '
+                           'ANO ANTERIOR'
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE WRK-PCT-APROVACAO TO WRK-PCT-ANTERIOR.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FECHA O ARQUIVO DE HISTORICO
+      *----------------------------------------------------------
+       8000-FINALIZAR.
+           CLOSE GRADE-HISTORY.
+       8000-EXIT.
+           EXIT.
