@@ -6,17 +6,80 @@
       * OBJETIVO = Receber e imroimir a data do sistema.
       * UTILIZAR VARIAVEIS NIVEL 01, 02 ( ESTRUTUTADA)
       * DATA = 12/07/2020
+      *********************************
+      * MODIFICATION HISTORY
+      * DATA       AUTOR   DESCRICAO
+      * 09/08/2026 LL      WRK-DATA promovido para o copybook
+      *                    RUNDATE, compartilhado com PROGCOB06,
+      *                    PROGCOB08 e PROGCOB09.
+      * 09/08/2026 LL      Deriva o dia da semana e sinaliza fins de
+      *                    semana/feriados em WRK-FLAG-ELEGIVEL, para
+      *                    que o batch noturno de notas recuse postar
+      *                    resultado oficial em dia nao util.
       *********************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-         02 WRK-ANO PIC 9(04) VALUES ZEROS.
-         02 WRK-MES PIC 9(02) VALUES ZEROS.
-         02 WRK-DIA PIC 9(02) VALUES ZEROS.
+       COPY RUNDATE.
 
        77 WRK-NOME PICTURE X(20) VALUE SPACES.
+       77 WRK-DATA-INTEIRA PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-JULIANA PIC 9(08) VALUE ZEROS.
+       77 WRK-MMDD PIC 9(04) VALUE ZEROS.
+       77 WRK-IDX PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-FERIADOS VALUE '01010421050109071225'.
+           05 WRK-FERIADO PIC 9(04) OCCURS 5 TIMES.
        PROCEDURE DIVISION.
-            ACCEPT  WRK-DATA FROM DATE YYYYMMDD.
-            DISPLAY 'Dia :' WRK-DIA ' Do ' WRK-MES ' DE ' WRK-ANO.
-            STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-OBTER-DATA THRU 1000-EXIT.
+           PERFORM 2000-CALCULAR-DIA-SEMANA THRU 2000-EXIT.
+           PERFORM 3000-VERIFICAR-ELEGIBILIDADE THRU 3000-EXIT.
+           DISPLAY 'Dia :' WRK-DIA ' Do ' WRK-MES ' DE ' WRK-ANO.
+           DISPLAY 'DIA DA SEMANA (1=DOM...7=SAB): ' WRK-DIA-SEMANA.
+           DISPLAY 'ELEGIVEL PARA BATCH OFICIAL: ' WRK-FLAG-ELEGIVEL.
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * LE A DATA DO SISTEMA E MONTA A FORMA INTEIRA YYYYMMDD
+      *----------------------------------------------------------
+       1000-OBTER-DATA.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           COMPUTE WRK-DATA-INTEIRA =
+               WRK-ANO * 10000 + WRK-MES * 100 + WRK-DIA.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CALCULA O DIA DA SEMANA A PARTIR DA DATA JULIANA
+      *----------------------------------------------------------
+       2000-CALCULAR-DIA-SEMANA.
+           COMPUTE WRK-DATA-JULIANA =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-INTEIRA).
+           COMPUTE WRK-DIA-SEMANA =
+               FUNCTION MOD(WRK-DATA-JULIANA, 7) + 1.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * SINALIZA FIM DE SEMANA OU FERIADO FIXO COMO DIA NAO
+      * ELEGIVEL PARA O BATCH OFICIAL DE NOTAS
+      *----------------------------------------------------------
+       3000-VERIFICAR-ELEGIBILIDADE.
+           MOVE 'S' TO WRK-FLAG-ELEGIVEL.
+           IF WRK-FIM-DE-SEMANA
+               MOVE 'N' TO WRK-FLAG-ELEGIVEL
+           ELSE
+               COMPUTE WRK-MMDD = WRK-MES * 100 + WRK-DIA
+               PERFORM 3100-PROCURAR-FERIADO THRU 3100-EXIT
+                   VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > 5
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-PROCURAR-FERIADO.
+           IF WRK-MMDD = WRK-FERIADO (WRK-IDX)
+               MOVE 'N' TO WRK-FLAG-ELEGIVEL
+           END-IF.
+       3100-EXIT.
+           EXIT.
