@@ -0,0 +1,23 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO ROSTER DE RECUPERACAO GRAVADO PELO
+      *            PROGCOB09 QUANDO O ALUNO CAI NA FAIXA DE
+      *            RECUPERACAO, PARA CONTROLE DE QUEM AINDA DEVE A
+      *            PROVA E DA DATA AGENDADA PARA O RETESTE.
+      * DATA = 09/08/2026
+      *********************************
+       01  RECOVREC-REGISTRO.
+           05 RECOVREC-MATRICULA       PIC 9(07).
+           05 RECOVREC-DATA-ORIGINAL.
+               10 RECOVREC-ORIG-ANO    PIC 9(04).
+               10 RECOVREC-ORIG-MES    PIC 9(02).
+               10 RECOVREC-ORIG-DIA    PIC 9(02).
+           05 RECOVREC-MEDIA-ORIGINAL  PIC 9(02)V9.
+           05 RECOVREC-DATA-RETESTE.
+               10 RECOVREC-RET-ANO     PIC 9(04).
+               10 RECOVREC-RET-MES     PIC 9(02).
+               10 RECOVREC-RET-DIA     PIC 9(02).
+           05 RECOVREC-STATUS          PIC X(01).
+               88 RECOVREC-PENDENTE    VALUE 'P'.
+               88 RECOVREC-REALIZADA   VALUE 'R'.
