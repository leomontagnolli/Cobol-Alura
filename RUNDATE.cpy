@@ -0,0 +1,25 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DA DATA DE PROCESSAMENTO, ORIGINALMENTE
+      *            PRIVADO DO PROGCOBO3 E PROMOVIDO A COPYBOOK PARA
+      *            QUE PROGCOB06, PROGCOB08 E PROGCOB09 CARIMBEM SEUS
+      *            RESULTADOS COM UMA DATA DE EXECUCAO CONSISTENTE.
+      * DATA = 09/08/2026
+      *********************************
+       01  WRK-DATA.
+           02 WRK-ANO PIC 9(04) VALUE ZEROS.
+           02 WRK-MES PIC 9(02) VALUE ZEROS.
+           02 WRK-DIA PIC 9(02) VALUE ZEROS.
+       01  WRK-DIA-SEMANA PIC 9(01) VALUE ZEROS.
+           88 WRK-DOMINGO  VALUE 1.
+           88 WRK-SEGUNDA  VALUE 2.
+           88 WRK-TERCA    VALUE 3.
+           88 WRK-QUARTA   VALUE 4.
+           88 WRK-QUINTA   VALUE 5.
+           88 WRK-SEXTA    VALUE 6.
+           88 WRK-SABADO   VALUE 7.
+           88 WRK-FIM-DE-SEMANA VALUES 1 7.
+       01  WRK-FLAG-ELEGIVEL PIC X(01) VALUE 'S'.
+           88 WRK-DIA-ELEGIVEL     VALUE 'S'.
+           88 WRK-DIA-NAO-ELEGIVEL VALUE 'N'.
