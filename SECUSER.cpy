@@ -0,0 +1,12 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO ARQUIVO DE SEGURANCA (SECURITY-FILE)
+      *            USADO POR PROGCOB11 PARA CONFIRMAR O PIN DE CADA
+      *            WRK-USUARIO ANTES DE LIBERAR O NIVEL DE ACESSO
+      *            INFORMADO, EM VEZ DE ACEITAR O NIVEL POR CONFIANCA.
+      * DATA = 09/08/2026
+      *********************************
+       01  SEC-REGISTRO.
+           05 SEC-USUARIO       PIC X(20).
+           05 SEC-PIN           PIC 9(04).
