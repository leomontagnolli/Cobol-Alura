@@ -0,0 +1,12 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT DO CADASTRO DE FUNCIONARIOS (STAFF-ROSTER),
+      *            CHAVEADO POR STAFF-USUARIO, USADO POR PROGCOB11
+      *            PARA OBTER O NIVEL DE ACESSO REAL DE CADA USUARIO
+      *            EM VEZ DE ACEITAR O NIVEL AUTODECLARADO NO TERMINAL.
+      * DATA = 09/08/2026
+      *********************************
+       01  STAFF-REGISTRO.
+           05 STAFF-USUARIO        PIC X(20).
+           05 STAFF-NIVEL          PIC 9(02).
