@@ -0,0 +1,18 @@
+      *********************************
+      * AREA DE COMENTARIOS -- REMARKS
+      * AUTHOR = LEONARDO LEOMONTAGNOLLI
+      * OBJETIVO = LAYOUT PADRAO DO REGISTRO DE ALUNO, COMPARTILHADO
+      *            PELO INTAKE (PROGCOB02) E PELOS PROGRAMAS DE NOTA
+      *            (PROGCOB06/08/09) PARA IDENTIFICAR O ALUNO.
+      *            USAR COPY STUDREC REPLACING ==:PREFIXO:== BY ==xxx==
+      *            PARA GERAR O GRUPO COM O PREFIXO DESEJADO.
+      * DATA = 09/08/2026
+      *********************************
+       01  :PREFIXO:-REGISTRO.
+           05 :PREFIXO:-MATRICULA     PIC 9(07).
+           05 :PREFIXO:-NOME          PIC X(20).
+           05 :PREFIXO:-NASCIMENTO.
+               10 :PREFIXO:-NASC-ANO  PIC 9(04).
+               10 :PREFIXO:-NASC-MES  PIC 9(02).
+               10 :PREFIXO:-NASC-DIA  PIC 9(02).
+           05 :PREFIXO:-TURMA         PIC X(06).
